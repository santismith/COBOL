@@ -15,6 +15,30 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-SALIDA.
 
+           SELECT SALIDA-EXCEPCIONES ASSIGN TO "EXCEPCIONES.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-EXCEPCIONES.
+
+           SELECT SALIDA-CONTROL ASSIGN TO "CONTROL-APAREO.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-CONTROL.
+
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "AUDIT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-AUDITORIA.
+
+           SELECT REINICIO ASSIGN TO "APAREO-REINICIO.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-REINICIO.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETROS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-PARAMETROS.
+
+           SELECT SALIDACSV ASSIGN TO "SALIDA.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDACSV.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARCHIVO1.
@@ -26,6 +50,7 @@
            01 PAIS-DESCRIPCION.
                05 ARCHIVO2-COD-PAIS        PIC X(3).
                05 ARCHIVO2-DES-PAIS        PIC X(40).
+               05 ARCHIVO2-ESTADO          PIC X(1).
 
 
        FD  SALIDA.
@@ -33,12 +58,45 @@
                05 ARCHIVO3-PAIS            PIC X(40).
                05 ARCHIVO3-HABITANTES      PIC 9(9).
 
+       FD  SALIDA-EXCEPCIONES.
+           01 REG-EXCEPCION                PIC X(60).
+
+       FD  SALIDA-CONTROL.
+           01 REG-CONTROL                  PIC X(60).
+
+       FD  AUDITORIA.
+           COPY AUDITREG.
+
+       FD  REINICIO.
+           COPY REINICIO.
+
+       FD  PARAMETROS.
+           COPY PARMREG.
+
+       FD  SALIDACSV.
+           01 REG-SALIDACSV                PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        01  ESTRUCTURA-SALIDA.
            05 PAIS                         PIC X(40).
            05 HABITANTES                   PIC 9(9).
 
+       01  ESTRUCTURA-SALIDACSV.
+           05 CSV-PAIS                     PIC X(40).
+           05 FILLER                       PIC X(1) VALUE ",".
+           05 CSV-HABITANTES               PIC 9(9).
+
+       01  ESTRUCTURA-EXCEPCION.
+           05 EXC-COD-PAIS                 PIC X(3).
+           05 FILLER                       PIC X(2) VALUE SPACES.
+           05 EXC-MOTIVO                   PIC X(55).
+
+       01  ESTRUCTURA-CONTROL.
+           05 CTL-TEXTO                    PIC X(30).
+           05 CTL-VALOR                    PIC 9(9).
+           05 FILLER                       PIC X(21) VALUE SPACES.
+
        01  VARIABLES.
            05 FS-ENTRADA1                  PIC XX.
                88 FS-ENTRADA1-OK           VALUE "00".
@@ -52,7 +110,44 @@
                88 FS-SALIDA-OK             VALUE "00".
                88 FS-SALIDA-FIN            VALUE "10".
 
-       77  WS-CONT-LECTURA                PIC 99.
+           05 FS-EXCEPCIONES               PIC XX.
+               88 FS-EXCEPCIONES-OK        VALUE "00".
+               88 FS-EXCEPCIONES-FIN       VALUE "10".
+
+           05 FS-CONTROL                   PIC XX.
+               88 FS-CONTROL-OK            VALUE "00".
+               88 FS-CONTROL-FIN           VALUE "10".
+
+           05 FS-AUDITORIA                 PIC XX.
+               88 FS-AUDITORIA-OK          VALUE "00".
+               88 FS-AUDITORIA-CREADO      VALUE "05".
+
+           05 FS-SALIDACSV                 PIC XX.
+               88 FS-SALIDACSV-OK          VALUE "00".
+               88 FS-SALIDACSV-FIN         VALUE "10".
+
+           05 FS-REINICIO                  PIC XX.
+               88 FS-REINICIO-OK           VALUE "00".
+               88 FS-REINICIO-NOEXISTE     VALUE "35".
+
+           05 FS-PARAMETROS                PIC XX.
+               88 FS-PARAMETROS-OK         VALUE "00".
+               88 FS-PARAMETROS-NOEXISTE   VALUE "35".
+
+       77  WS-CONT-LECTURA                PIC 9(9).
+       77  WS-CONT-COINCIDENCIAS          PIC 9(9) VALUE ZERO.
+       77  WS-CONT-SOLO-PAISHAB           PIC 9(9) VALUE ZERO.
+       77  WS-CONT-SOLO-PAISLAT           PIC 9(9) VALUE ZERO.
+       77  WS-CLAVE-REINICIO               PIC X(3) VALUE SPACES.
+       77  WS-CLAVE-ACTUAL                 PIC X(3) VALUE SPACES.
+       77  WS-SW-ABEND                     PIC X VALUE "N".
+           88 HUBO-ABEND                   VALUE "S".
+       77  WS-FECHA-PROCESO                PIC X(8) VALUE SPACES.
+       77  WS-PAIS-FILTRO                  PIC X(3) VALUE SPACES.
+       77  WS-SW-SALTAR-ARCHIVO1           PIC X VALUE "N".
+           88 SALTAR-ARCHIVO1              VALUE "S".
+       77  WS-SW-SALTAR-ARCHIVO2           PIC X VALUE "N".
+           88 SALTAR-ARCHIVO2              VALUE "S".
 
        PROCEDURE DIVISION.
            PERFORM 1000-I-INICIO
@@ -63,11 +158,41 @@
       *----------------------------------------------------------------*
        1000-I-INICIO.
            INITIALIZE VARIABLES
+           PERFORM 1050-LEERPARAMETROS.
            PERFORM 1100-ABRIRENTRADAS.
+           PERFORM 1190-ABRIRREINICIO.
            PERFORM 1150-ABRIRSALIDA.
+           PERFORM 1160-ABRIREXCEPCIONES.
+           PERFORM 1170-ABRIRCONTROL.
+           PERFORM 1175-ABRIRSALIDACSV.
+           PERFORM 1180-ABRIRAUDITORIA.
            PERFORM 5000-LEERARCHIVO1.
            PERFORM 5001-LEERARCHIVO2.
        1000-F-INICIO.EXIT.
+      *----------------------------------------------------------------*
+       1050-LEERPARAMETROS.
+           OPEN INPUT PARAMETROS
+           EVALUATE TRUE
+               WHEN FS-PARAMETROS-OK
+                   READ PARAMETROS
+                   IF FS-PARAMETROS-OK
+                       MOVE PARM-FECHA-PROCESO TO WS-FECHA-PROCESO
+                       MOVE PARM-PAIS-FILTRO TO WS-PAIS-FILTRO
+                   END-IF
+                   CLOSE PARAMETROS
+               WHEN FS-PARAMETROS-NOEXISTE
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR APERTURA PARAMETROS FS: "
+                   FS-PARAMETROS
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE
+
+           IF WS-FECHA-PROCESO = SPACES
+               ACCEPT WS-FECHA-PROCESO FROM DATE
+           END-IF.
+       1050-F-LEERPARAMETROS.EXIT.
       *----------------------------------------------------------------*
        1100-ABRIRENTRADAS.
            OPEN INPUT ARCHIVO1.
@@ -75,6 +200,7 @@
            IF NOT FS-ENTRADA1-OK
                DISPLAY "ERROR APERTURA ARCHIVO1-HABITANTES FS: "
                FS-ENTRADA1
+               MOVE "S" TO WS-SW-ABEND
                PERFORM 9000-I-FINAL
            END-IF.
 
@@ -82,30 +208,125 @@
 
            IF NOT FS-ENTRADA2-OK
                DISPLAY "ERROR APERTURA ARCHIVO 2 FS: " FS-ENTRADA2
+               MOVE "S" TO WS-SW-ABEND
                PERFORM 9000-I-FINAL
            END-IF.
        1100-F-ABRIRENTRADA.EXIT.
       *----------------------------------------------------------------*
        1150-ABRIRSALIDA.
 
-           OPEN OUTPUT SALIDA.
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND SALIDA
+           ELSE
+               OPEN OUTPUT SALIDA
+           END-IF.
            IF NOT FS-SALIDA-OK
                DISPLAY "ERROR APERTURA SALIDA FS: " FS-SALIDA
+               MOVE "S" TO WS-SW-ABEND
                PERFORM 9000-I-FINAL
            END-IF.
        1150-F-ABRIRSALIDA.EXIT.
+      *----------------------------------------------------------------*
+       1160-ABRIREXCEPCIONES.
+
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND SALIDA-EXCEPCIONES
+           ELSE
+               OPEN OUTPUT SALIDA-EXCEPCIONES
+           END-IF.
+           IF NOT FS-EXCEPCIONES-OK
+               DISPLAY "ERROR APERTURA EXCEPCIONES FS: " FS-EXCEPCIONES
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1160-F-ABRIREXCEPCIONES.EXIT.
+      *----------------------------------------------------------------*
+       1170-ABRIRCONTROL.
+
+           OPEN OUTPUT SALIDA-CONTROL.
+           IF NOT FS-CONTROL-OK
+               DISPLAY "ERROR APERTURA CONTROL FS: " FS-CONTROL
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1170-F-ABRIRCONTROL.EXIT.
+      *----------------------------------------------------------------*
+       1175-ABRIRSALIDACSV.
+
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND SALIDACSV
+           ELSE
+               OPEN OUTPUT SALIDACSV
+           END-IF.
+           IF NOT FS-SALIDACSV-OK
+               DISPLAY "ERROR APERTURA SALIDACSV FS: " FS-SALIDACSV
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1175-F-ABRIRSALIDACSV.EXIT.
+      *----------------------------------------------------------------*
+       1180-ABRIRAUDITORIA.
+
+           OPEN EXTEND AUDITORIA.
+           IF NOT FS-AUDITORIA-OK AND NOT FS-AUDITORIA-CREADO
+               DISPLAY "ERROR APERTURA AUDITORIA FS: " FS-AUDITORIA
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1180-F-ABRIRAUDITORIA.EXIT.
+      *----------------------------------------------------------------*
+       1190-ABRIRREINICIO.
+
+           OPEN INPUT REINICIO.
+           EVALUATE TRUE
+               WHEN FS-REINICIO-OK
+                   READ REINICIO
+                   IF FS-REINICIO-OK
+                       MOVE REI-CLAVE(1:3) TO WS-CLAVE-REINICIO
+                       MOVE WS-CLAVE-REINICIO TO WS-CLAVE-ACTUAL
+                       MOVE REI-CONT-COINCIDENCIAS
+                           TO WS-CONT-COINCIDENCIAS
+                       MOVE REI-CONT-SOLO-PAISHAB
+                           TO WS-CONT-SOLO-PAISHAB
+                       MOVE REI-CONT-SOLO-PAISLAT
+                           TO WS-CONT-SOLO-PAISLAT
+                   END-IF
+                   CLOSE REINICIO
+               WHEN FS-REINICIO-NOEXISTE
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR APERTURA REINICIO FS: " FS-REINICIO
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       1190-F-ABRIRREINICIO.EXIT.
       *----------------------------------------------------------------*
        2000-I-PROCESO.
 
            IF ARCHIVO1-COD-PAIS > ARCHIVO2-COD-PAIS
+               ADD 1 TO WS-CONT-SOLO-PAISLAT
+               MOVE ARCHIVO2-COD-PAIS TO EXC-COD-PAIS
+               MOVE ARCHIVO2-COD-PAIS TO WS-CLAVE-ACTUAL
+               MOVE "PAISLAT SIN HABITANTES EN PAISHAB" TO EXC-MOTIVO
+               PERFORM 4100-ESCRIBIR-EXCEPCION
                PERFORM 5001-LEERARCHIVO2
            ELSE IF ARCHIVO1-COD-PAIS < ARCHIVO2-COD-PAIS
+               ADD 1 TO WS-CONT-SOLO-PAISHAB
+               MOVE ARCHIVO1-COD-PAIS TO EXC-COD-PAIS
+               MOVE ARCHIVO1-COD-PAIS TO WS-CLAVE-ACTUAL
+               MOVE "PAISHAB SIN DESCRIPCION EN PAISLAT" TO EXC-MOTIVO
+               PERFORM 4100-ESCRIBIR-EXCEPCION
                PERFORM 5000-LEERARCHIVO1
            ELSE IF ARCHIVO1-COD-PAIS = ARCHIVO2-COD-PAIS
-               MOVE ARCHIVO1-HABITANTES TO HABITANTES
-               MOVE ARCHIVO2-DES-PAIS   TO PAIS
-               PERFORM 4000-ESCRIBIR-SALIDA
+               MOVE ARCHIVO1-COD-PAIS   TO WS-CLAVE-ACTUAL
+               IF ARCHIVO2-ESTADO NOT = "I"
+                   ADD 1 TO WS-CONT-COINCIDENCIAS
+                   MOVE ARCHIVO1-HABITANTES TO HABITANTES
+                   MOVE ARCHIVO2-DES-PAIS   TO PAIS
+                   PERFORM 4000-ESCRIBIR-SALIDA
+               END-IF
                PERFORM 5000-LEERARCHIVO1
+               PERFORM 5001-LEERARCHIVO2
            END-IF.
 
        2000-F-PROCESO.
@@ -117,38 +338,151 @@
            ELSE
                WRITE ARCHIVO3 FROM ESTRUCTURA-SALIDA
            END-IF.
+
+           MOVE PAIS TO CSV-PAIS
+           MOVE HABITANTES TO CSV-HABITANTES
+
+           IF NOT FS-SALIDACSV-OK
+               DISPLAY "ERROR ESCRITURA SALIDACSV FS: " FS-SALIDACSV
+           ELSE
+               WRITE REG-SALIDACSV FROM ESTRUCTURA-SALIDACSV
+           END-IF.
        4000-F-ESCRIBIR-SALIDA.
+      *----------------------------------------------------------------*
+       4100-ESCRIBIR-EXCEPCION.
+           IF NOT FS-EXCEPCIONES-OK
+               DISPLAY "ERROR ESCRITURA EXCEPCIONES FS: "
+               FS-EXCEPCIONES
+           ELSE
+               WRITE REG-EXCEPCION FROM ESTRUCTURA-EXCEPCION
+           END-IF.
+       4100-F-ESCRIBIR-EXCEPCION.EXIT.
+      *----------------------------------------------------------------*
+       4200-ESCRIBIR-CONTROL.
+           IF NOT FS-CONTROL-OK
+               DISPLAY "ERROR ESCRITURA CONTROL FS: " FS-CONTROL
+           ELSE
+               MOVE "PAISES COINCIDENTES: " TO CTL-TEXTO
+               MOVE WS-CONT-COINCIDENCIAS TO CTL-VALOR
+               WRITE REG-CONTROL FROM ESTRUCTURA-CONTROL
+
+               MOVE "SOLO EN PAISHAB: " TO CTL-TEXTO
+               MOVE WS-CONT-SOLO-PAISHAB TO CTL-VALOR
+               WRITE REG-CONTROL FROM ESTRUCTURA-CONTROL
+
+               MOVE "SOLO EN PAISLAT: " TO CTL-TEXTO
+               MOVE WS-CONT-SOLO-PAISLAT TO CTL-VALOR
+               WRITE REG-CONTROL FROM ESTRUCTURA-CONTROL
+           END-IF.
+       4200-F-ESCRIBIR-CONTROL.EXIT.
+      *----------------------------------------------------------------*
+       4400-ESCRIBIR-REINICIO.
+           OPEN OUTPUT REINICIO.
+           IF FS-REINICIO-OK
+               IF HUBO-ABEND
+                   MOVE WS-CLAVE-ACTUAL TO REI-CLAVE
+                   MOVE WS-CONT-COINCIDENCIAS TO REI-CONT-COINCIDENCIAS
+                   MOVE WS-CONT-SOLO-PAISHAB TO REI-CONT-SOLO-PAISHAB
+                   MOVE WS-CONT-SOLO-PAISLAT TO REI-CONT-SOLO-PAISLAT
+               ELSE
+                   MOVE SPACES TO REI-CLAVE
+                   MOVE ZERO TO REI-CONT-COINCIDENCIAS
+                   MOVE ZERO TO REI-CONT-SOLO-PAISHAB
+                   MOVE ZERO TO REI-CONT-SOLO-PAISLAT
+               END-IF
+               WRITE REG-REINICIO
+           END-IF.
+           CLOSE REINICIO.
+       4400-F-ESCRIBIR-REINICIO.EXIT.
+      *----------------------------------------------------------------*
+       4300-ESCRIBIR-AUDITORIA.
+           MOVE "APAREO"              TO AUD-PROGRAMA
+           MOVE WS-FECHA-PROCESO      TO AUD-FECHA
+           ACCEPT AUD-HORA FROM TIME
+           MOVE WS-CONT-LECTURA       TO AUD-LEIDOS
+           MOVE WS-CONT-COINCIDENCIAS TO AUD-ESCRITOS
+           COMPUTE AUD-RECHAZADOS =
+               WS-CONT-SOLO-PAISHAB + WS-CONT-SOLO-PAISLAT
+
+           IF FS-AUDITORIA-OK OR FS-AUDITORIA-CREADO
+               WRITE REG-AUDITORIA
+           END-IF.
+       4300-F-ESCRIBIR-AUDITORIA.EXIT.
       *----------------------------------------------------------------*
        5000-LEERARCHIVO1.
+           PERFORM 5000-LEERARCHIVO1-UNA-VEZ
+           PERFORM UNTIL NOT SALTAR-ARCHIVO1
+               PERFORM 5000-LEERARCHIVO1-UNA-VEZ
+           END-PERFORM.
+       5000-F-LEERENTRADA.EXIT.
+      *----------------------------------------------------------------*
+       5000-LEERARCHIVO1-UNA-VEZ.
+           MOVE "N" TO WS-SW-SALTAR-ARCHIVO1
            READ ARCHIVO1
            EVALUATE TRUE
                WHEN FS-ENTRADA1-OK
                    ADD 1 TO WS-CONT-LECTURA
+                   IF ARCHIVO1-COD-PAIS NOT > WS-CLAVE-REINICIO
+                       MOVE "S" TO WS-SW-SALTAR-ARCHIVO1
+                   ELSE
+                       IF WS-PAIS-FILTRO NOT = SPACES
+                       AND ARCHIVO1-COD-PAIS NOT = WS-PAIS-FILTRO
+                           MOVE "S" TO WS-SW-SALTAR-ARCHIVO1
+                       END-IF
+                   END-IF
                WHEN FS-ENTRADA1-FIN
                    MOVE HIGH-VALUES TO ARCHIVO1-COD-PAIS
                WHEN OTHER
                    DISPLAY "ERROR LECTURA ENTRADA 1 "
+                   MOVE "S" TO WS-SW-ABEND
                    PERFORM 9000-I-FINAL
            END-EVALUATE.
-       5000-F-LEERENTRADA.EXIT.
+       5000-F-LEERARCHIVO1-UNA-VEZ.EXIT.
       *----------------------------------------------------------------*
        5001-LEERARCHIVO2.
+           PERFORM 5001-LEERARCHIVO2-UNA-VEZ
+           PERFORM UNTIL NOT SALTAR-ARCHIVO2
+               PERFORM 5001-LEERARCHIVO2-UNA-VEZ
+           END-PERFORM.
+       5001-F-LEERENTRADA.EXIT.
+      *----------------------------------------------------------------*
+       5001-LEERARCHIVO2-UNA-VEZ.
+           MOVE "N" TO WS-SW-SALTAR-ARCHIVO2
            READ ARCHIVO2
            EVALUATE TRUE
                WHEN FS-ENTRADA2-OK
                    ADD 1 TO WS-CONT-LECTURA
+                   IF ARCHIVO2-COD-PAIS NOT > WS-CLAVE-REINICIO
+                       MOVE "S" TO WS-SW-SALTAR-ARCHIVO2
+                   ELSE
+                       IF WS-PAIS-FILTRO NOT = SPACES
+                       AND ARCHIVO2-COD-PAIS NOT = WS-PAIS-FILTRO
+                           MOVE "S" TO WS-SW-SALTAR-ARCHIVO2
+                       END-IF
+                   END-IF
                WHEN FS-ENTRADA2-FIN
                    MOVE HIGH-VALUES TO ARCHIVO2-COD-PAIS
                WHEN OTHER
                    DISPLAY "ERROR LECTURA ENTRADA 2 " FS-ENTRADA2
+                   MOVE "S" TO WS-SW-ABEND
                    PERFORM 9000-I-FINAL
            END-EVALUATE.
-       5001-F-LEERENTRADA.EXIT.
+       5001-F-LEERARCHIVO2-UNA-VEZ.EXIT.
       *----------------------------------------------------------------*
        9000-I-FINAL.
+           IF HUBO-ABEND
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           PERFORM 4200-ESCRIBIR-CONTROL.
+           PERFORM 4300-ESCRIBIR-AUDITORIA.
+           PERFORM 4400-ESCRIBIR-REINICIO.
            CLOSE ARCHIVO1.
            CLOSE ARCHIVO2.
            CLOSE SALIDA.
+           CLOSE SALIDA-EXCEPCIONES.
+           CLOSE SALIDA-CONTROL.
+           CLOSE SALIDACSV.
+           CLOSE AUDITORIA.
            DISPLAY "REGISTROS LEIDOS: " WS-CONT-LECTURA
            STOP RUN.
        9000-F-FINAL.
