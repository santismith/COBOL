@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRVPOBLACION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALIDA ASSIGN TO "SALIDA.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALIDA.
+           01 ARCHIVO3.
+               05 ARCHIVO3-PAIS            PIC X(40).
+               05 ARCHIVO3-HABITANTES      PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+
+       01  VARIABLES.
+           05 FS-SALIDA                    PIC XX.
+               88 FS-SALIDA-OK              VALUE "00".
+               88 FS-SALIDA-FIN             VALUE "10".
+
+       77  WS-CMD-APAREO                    PIC X(80)
+           VALUE "./APAREO".
+       77  WS-CMD-CORTCTRL                  PIC X(80)
+           VALUE "./CORTCTRL".
+       77  WS-RC-APAREO                     PIC S9(4) COMP VALUE ZERO.
+       77  WS-RC-CORTCTRL                   PIC S9(4) COMP VALUE ZERO.
+       77  WS-CONT-REGISTROS-SALIDA         PIC 9(9) VALUE ZERO.
+       77  WS-SW-SALIDA-OK                  PIC X VALUE "N".
+           88 SALIDA-CONFIRMADA             VALUE "S".
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-I-INICIO.
+           PERFORM 9000-I-FINAL.
+               STOP RUN.
+      *----------------------------------------------------------------*
+       1000-I-INICIO.
+           PERFORM 2000-EJECUTAR-APAREO.
+
+           IF WS-RC-APAREO NOT = ZERO
+               DISPLAY "APAREO ABENDO - NO SE EJECUTA CORTCTRL"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 3000-VERIFICAR-SALIDA
+               IF SALIDA-CONFIRMADA
+                   PERFORM 4000-EJECUTAR-CORTCTRL
+                   IF WS-RC-CORTCTRL NOT = ZERO
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               ELSE
+                   DISPLAY "SALIDA.dat NO CONFIRMADO - NO SE EJECUTA "
+                   "CORTCTRL"
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+       1000-F-INICIO.EXIT.
+      *----------------------------------------------------------------*
+       2000-EJECUTAR-APAREO.
+           CALL "SYSTEM" USING WS-CMD-APAREO.
+           MOVE RETURN-CODE TO WS-RC-APAREO.
+           DIVIDE WS-RC-APAREO BY 256 GIVING WS-RC-APAREO.
+
+           IF WS-RC-APAREO NOT = ZERO
+               DISPLAY "APAREO TERMINO CON RC: " WS-RC-APAREO
+           END-IF.
+       2000-F-EJECUTAR-APAREO.EXIT.
+      *----------------------------------------------------------------*
+       3000-VERIFICAR-SALIDA.
+           OPEN INPUT SALIDA.
+
+           IF FS-SALIDA-OK
+               READ SALIDA
+               PERFORM 3010-CONTAR-SALIDA UNTIL FS-SALIDA-FIN
+               IF WS-CONT-REGISTROS-SALIDA > ZERO
+                   MOVE "S" TO WS-SW-SALIDA-OK
+               END-IF
+               CLOSE SALIDA
+           ELSE
+               DISPLAY "ERROR APERTURA SALIDA FS: " FS-SALIDA
+           END-IF.
+       3000-F-VERIFICAR-SALIDA.EXIT.
+      *----------------------------------------------------------------*
+       3010-CONTAR-SALIDA.
+           ADD 1 TO WS-CONT-REGISTROS-SALIDA
+           READ SALIDA.
+       3010-F-CONTAR-SALIDA.EXIT.
+      *----------------------------------------------------------------*
+       4000-EJECUTAR-CORTCTRL.
+           CALL "SYSTEM" USING WS-CMD-CORTCTRL.
+           MOVE RETURN-CODE TO WS-RC-CORTCTRL.
+           DIVIDE WS-RC-CORTCTRL BY 256 GIVING WS-RC-CORTCTRL.
+
+           IF WS-RC-CORTCTRL NOT = ZERO
+               DISPLAY "CORTCTRL TERMINO CON RC: " WS-RC-CORTCTRL
+           END-IF.
+       4000-F-EJECUTAR-CORTCTRL.EXIT.
+      *----------------------------------------------------------------*
+       9000-I-FINAL.
+           DISPLAY "FIN DEL PROCESO BATCH POBLACION. REGISTROS EN "
+           "SALIDA: " WS-CONT-REGISTROS-SALIDA.
+       9000-F-FINAL.
+           EXIT.
+      *----------------------------------------------------------------*
