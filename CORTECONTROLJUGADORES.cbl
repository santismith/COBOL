@@ -10,6 +10,26 @@
            SELECT SALIDA ASSIGN TO "salidajugadores.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-SALIDA.
+
+           SELECT RESULTADOS ASSIGN TO "RESULTADOS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-RESULTADOS.
+
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "AUDIT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-AUDITORIA.
+
+           SELECT REINICIO ASSIGN TO "CTRLJUGADORES-REINICIO.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-REINICIO.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETROS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-PARAMETROS.
+
+           SELECT SALIDACSV ASSIGN TO "salidajugadores.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDACSV.
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRADA.
@@ -18,6 +38,24 @@
        FD  SALIDA.
            01 REG-SALIDA PIC X(170).
 
+       FD  RESULTADOS.
+           01 REG-RESULTADO.
+               05 RES-COD-PAIS             PIC X(03).
+               05 RES-GOLES-FAVOR          PIC 9(03).
+               05 RES-GOLES-CONTRA         PIC 9(03).
+
+       FD  AUDITORIA.
+           COPY AUDITREG.
+
+       FD  REINICIO.
+           COPY REINICIO.
+
+       FD  PARAMETROS.
+           COPY PARMREG.
+
+       FD  SALIDACSV.
+           01 REG-SALIDACSV PIC X(60).
+
        WORKING-STORAGE SECTION.
        01  ESTRUCTURA-SALIDA.
            05 TEXTO1                   PIC X(5) VALUE "PAIS".
@@ -28,6 +66,48 @@
            05 TEXTO3                   PIC X(18)
            VALUE "CANTIDAD DE GOLES ".
            05 CANTGOLES                PIC X(4).
+           05 TEXTO4                   PIC X(18)
+           VALUE "PROMEDIO GOLES/JUG".
+           05 CANTPROMEDIO             PIC ZZ9.99.
+           05 TEXTO5                   PIC X(16)
+           VALUE "DIFERENCIA GOLES".
+           05 DIFGOLES                 PIC ---9.
+
+       01  ESTRUCTURA-ENCABEZADO-RANKING.
+           05 FILLER                   PIC X(40)
+              VALUE "RANKING DE PAISES POR GOLES ANOTADOS".
+
+       01  ESTRUCTURA-RANKING-SALIDA.
+           05 TEXTOR1                  PIC X(10) VALUE "PUESTO: ".
+           05 PUESTOR                  PIC ZZ9.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 TEXTOR2                  PIC X(7) VALUE "PAIS: ".
+           05 PAISR                    PIC X(4).
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 TEXTOR3                  PIC X(8) VALUE "GOLES: ".
+           05 GOLESR                   PIC ZZZ9.
+
+       01  TABLA-RANKING.
+           05 RANK-ITEM OCCURS 200 TIMES.
+               10 RANK-PAIS             PIC X(3).
+               10 RANK-JUGADORES        PIC 9(4).
+               10 RANK-GOLES            PIC 9(4).
+
+       01  RANK-ITEM-TEMP.
+           05 RANK-PAIS-TEMP            PIC X(3).
+           05 RANK-JUGADORES-TEMP       PIC 9(4).
+           05 RANK-GOLES-TEMP           PIC 9(4).
+
+       01  ESTRUCTURA-SALIDACSV.
+           05 CSV-PAIS                     PIC X(3).
+           05 FILLER                       PIC X(1) VALUE ",".
+           05 CSV-CANTJUGADORES            PIC 9(4).
+           05 FILLER                       PIC X(1) VALUE ",".
+           05 CSV-CANTGOLES                PIC 9(4).
+           05 FILLER                       PIC X(1) VALUE ",".
+           05 CSV-CANTPROMEDIO             PIC 9(3)V99.
+           05 FILLER                       PIC X(1) VALUE ",".
+           05 CSV-DIFGOLES                 PIC S9(4).
 
        01  VARIABLES.
            05 FS-ENTRADA               PIC XX.
@@ -38,11 +118,48 @@
                88 FS-SALIDA-OK         VALUE "00".
                88 FS-SALIDA-FIN        VALUE "10".
 
+           05 FS-RESULTADOS            PIC XX.
+               88 FS-RESULTADOS-OK     VALUE "00".
+               88 FS-RESULTADOS-FIN    VALUE "10".
+
+           05 FS-AUDITORIA             PIC XX.
+               88 FS-AUDITORIA-OK      VALUE "00".
+               88 FS-AUDITORIA-CREADO  VALUE "05".
+
+           05 FS-REINICIO              PIC XX.
+               88 FS-REINICIO-OK       VALUE "00".
+               88 FS-REINICIO-NOEXISTE VALUE "35".
+
+           05 FS-PARAMETROS            PIC XX.
+               88 FS-PARAMETROS-OK       VALUE "00".
+               88 FS-PARAMETROS-NOEXISTE VALUE "35".
+
+           05 FS-SALIDACSV             PIC XX.
+               88 FS-SALIDACSV-OK      VALUE "00".
+               88 FS-SALIDACSV-FIN     VALUE "10".
+
            05 WS-PAIS-ANT                  PIC X(03).
            05 WS-TOTAL-JUGPORPAIS          PIC 9(4).
            05 WS-TOTAL-GOLESPORPAIS        PIC 9(4).
+           05 WS-PROMEDIO-GOLES            PIC 9(3)V99.
+           05 WS-DIFERENCIA-GOLES          PIC S9(4).
 
-       77  WS-CONT-LECTURA                 PIC 99.
+       77  WS-CONT-LECTURA                 PIC 9(9).
+       77  WS-CONT-PAISES-RANK             PIC 9(3) VALUE ZERO.
+       77  WS-IDX-RANK-I                   PIC 9(3).
+       77  WS-IDX-RANK-J                   PIC 9(3).
+       77  WS-PUESTO-RANK                  PIC 9(3).
+       77  WS-SW-INTERCAMBIO               PIC X VALUE "N".
+           88 HUBO-INTERCAMBIO             VALUE "S".
+       77  WS-CONT-ESCRITURA               PIC 9(9) VALUE ZERO.
+       77  WS-CLAVE-REINICIO               PIC X(3) VALUE SPACES.
+       77  WS-CLAVE-ACTUAL                 PIC X(3) VALUE SPACES.
+       77  WS-SW-ABEND                     PIC X VALUE "N".
+           88 HUBO-ABEND                   VALUE "S".
+       77  WS-FECHA-PROCESO                PIC X(8) VALUE SPACES.
+       77  WS-PAIS-FILTRO                  PIC X(3) VALUE SPACES.
+       77  WS-SW-SALTAR-ENTRADA            PIC X VALUE "N".
+           88 SALTAR-ENTRADA               VALUE "S".
 
        PROCEDURE DIVISION.
            PERFORM 1000-I-INICIO
@@ -52,28 +169,154 @@
       *----------------------------------------------------------------*
        1000-I-INICIO.
            INITIALIZE VARIABLES
+           PERFORM 1050-LEERPARAMETROS.
            PERFORM 1100-ABRIRENTRADA.
+           PERFORM 1195-ABRIRREINICIO.
+           PERFORM 1196-RECONSTRUIR-RANKING.
            PERFORM 1150-ABRIRSALIDA.
+           PERFORM 1160-ABRIRSALIDACSV.
+           PERFORM 1180-ABRIRRESULTADOS.
+           PERFORM 1190-ABRIRAUDITORIA.
            PERFORM 5000-LEERENTRADA.
+           PERFORM 5002-LEERRESULTADOS.
        1000-F-INICIO.EXIT.
+      *----------------------------------------------------------------*
+       1050-LEERPARAMETROS.
+           OPEN INPUT PARAMETROS
+           EVALUATE TRUE
+               WHEN FS-PARAMETROS-OK
+                   READ PARAMETROS
+                   IF FS-PARAMETROS-OK
+                       MOVE PARM-FECHA-PROCESO TO WS-FECHA-PROCESO
+                       MOVE PARM-PAIS-FILTRO TO WS-PAIS-FILTRO
+                   END-IF
+                   CLOSE PARAMETROS
+               WHEN FS-PARAMETROS-NOEXISTE
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR APERTURA PARAMETROS FS: "
+                   FS-PARAMETROS
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE
+
+           IF WS-FECHA-PROCESO = SPACES
+               ACCEPT WS-FECHA-PROCESO FROM DATE
+           END-IF.
+       1050-F-LEERPARAMETROS.EXIT.
       *----------------------------------------------------------------*
        1100-ABRIRENTRADA.
            OPEN INPUT ENTRADA.
 
            IF NOT FS-ENTRADA-OK
                DISPLAY "ERROR APERTURA ENTRADA FS: " FS-ENTRADA
+               MOVE "S" TO WS-SW-ABEND
                PERFORM 9000-I-FINAL
            END-IF.
        1100-F-ABRIRENTRADA.EXIT.
       *----------------------------------------------------------------*
        1150-ABRIRSALIDA.
-           OPEN OUTPUT SALIDA.
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND SALIDA
+           ELSE
+               OPEN OUTPUT SALIDA
+           END-IF.
 
            IF NOT FS-SALIDA-OK
                DISPLAY "ERROR APERTURA SALIDA FS: " FS-SALIDA
+               MOVE "S" TO WS-SW-ABEND
                PERFORM 9000-I-FINAL
            END-IF.
        1150-F-ABRIRSALIDA.EXIT.
+      *----------------------------------------------------------------*
+       1160-ABRIRSALIDACSV.
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND SALIDACSV
+           ELSE
+               OPEN OUTPUT SALIDACSV
+           END-IF.
+
+           IF NOT FS-SALIDACSV-OK
+               DISPLAY "ERROR APERTURA SALIDACSV FS: " FS-SALIDACSV
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1160-F-ABRIRSALIDACSV.EXIT.
+      *----------------------------------------------------------------*
+       1180-ABRIRRESULTADOS.
+           OPEN INPUT RESULTADOS.
+
+           IF NOT FS-RESULTADOS-OK
+               DISPLAY "ERROR APERTURA RESULTADOS FS: " FS-RESULTADOS
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1180-F-ABRIRRESULTADOS.EXIT.
+      *----------------------------------------------------------------*
+       1190-ABRIRAUDITORIA.
+
+           OPEN EXTEND AUDITORIA.
+           IF NOT FS-AUDITORIA-OK AND NOT FS-AUDITORIA-CREADO
+               DISPLAY "ERROR APERTURA AUDITORIA FS: " FS-AUDITORIA
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1190-F-ABRIRAUDITORIA.EXIT.
+      *----------------------------------------------------------------*
+       1195-ABRIRREINICIO.
+
+           OPEN INPUT REINICIO.
+           EVALUATE TRUE
+               WHEN FS-REINICIO-OK
+                   READ REINICIO
+                   IF FS-REINICIO-OK
+                       MOVE REI-CLAVE(1:3) TO WS-CLAVE-REINICIO
+                       MOVE WS-CLAVE-REINICIO TO WS-CLAVE-ACTUAL
+                   END-IF
+                   CLOSE REINICIO
+               WHEN FS-REINICIO-NOEXISTE
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR APERTURA REINICIO FS: " FS-REINICIO
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       1195-F-ABRIRREINICIO.EXIT.
+      *----------------------------------------------------------------*
+       1196-RECONSTRUIR-RANKING.
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN INPUT SALIDACSV
+               IF FS-SALIDACSV-OK
+                   PERFORM 1196A-LEER-ITEM-CSV
+                   PERFORM 1196B-CARGAR-ITEM-CSV
+                   UNTIL FS-SALIDACSV-FIN
+                   CLOSE SALIDACSV
+               END-IF
+           END-IF.
+       1196-F-RECONSTRUIR-RANKING.EXIT.
+      *----------------------------------------------------------------*
+       1196A-LEER-ITEM-CSV.
+           READ SALIDACSV INTO ESTRUCTURA-SALIDACSV
+           EVALUATE TRUE
+               WHEN FS-SALIDACSV-OK
+                   CONTINUE
+               WHEN FS-SALIDACSV-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR LECTURA SALIDACSV FS: "
+                   FS-SALIDACSV
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       1196A-F-LEER-ITEM-CSV.EXIT.
+      *----------------------------------------------------------------*
+       1196B-CARGAR-ITEM-CSV.
+           ADD 1 TO WS-CONT-PAISES-RANK
+           MOVE CSV-PAIS TO RANK-PAIS(WS-CONT-PAISES-RANK)
+           MOVE CSV-CANTJUGADORES TO RANK-JUGADORES(WS-CONT-PAISES-RANK)
+           MOVE CSV-CANTGOLES TO RANK-GOLES(WS-CONT-PAISES-RANK)
+           PERFORM 1196A-LEER-ITEM-CSV.
+       1196B-F-CARGAR-ITEM-CSV.EXIT.
       *----------------------------------------------------------------*
        2000-I-PROCESO.
            MOVE JUGCOPAM-PAIS TO WS-PAIS-ANT
@@ -100,33 +343,202 @@
            MOVE WS-TOTAL-JUGPORPAIS TO CANTJUGADORES
            MOVE WS-TOTAL-GOLESPORPAIS TO CANTGOLES
 
+           IF WS-TOTAL-JUGPORPAIS > ZERO
+               COMPUTE WS-PROMEDIO-GOLES ROUNDED =
+                   WS-TOTAL-GOLESPORPAIS / WS-TOTAL-JUGPORPAIS
+           ELSE
+               INITIALIZE WS-PROMEDIO-GOLES
+           END-IF
+           MOVE WS-PROMEDIO-GOLES TO CANTPROMEDIO
+
+           PERFORM 3020-BUSCAR-RESULTADO
+           MOVE WS-DIFERENCIA-GOLES TO DIFGOLES
+
            PERFORM 6000-ESCRIBIRSALIDA.
+           PERFORM 3010-ACUMULAR-RANKING.
+           MOVE WS-PAIS-ANT TO WS-CLAVE-ACTUAL.
        3000-F-TOTALIZAR-JUGPORPAIS.EXIT.
+      *----------------------------------------------------------------*
+       3020-BUSCAR-RESULTADO.
+           PERFORM 3025-I-AVANZAR-RESULTADO
+               UNTIL RES-COD-PAIS >= WS-PAIS-ANT OR FS-RESULTADOS-FIN
+
+           IF RES-COD-PAIS = WS-PAIS-ANT
+               COMPUTE WS-DIFERENCIA-GOLES =
+                   RES-GOLES-FAVOR - RES-GOLES-CONTRA
+           ELSE
+               INITIALIZE WS-DIFERENCIA-GOLES
+           END-IF.
+       3020-F-BUSCAR-RESULTADO.EXIT.
+      *----------------------------------------------------------------*
+       3025-I-AVANZAR-RESULTADO.
+           PERFORM 5002-LEERRESULTADOS.
+       3025-F-AVANZAR-RESULTADO.EXIT.
+      *----------------------------------------------------------------*
+       3010-ACUMULAR-RANKING.
+           ADD 1 TO WS-CONT-PAISES-RANK
+           MOVE WS-PAIS-ANT TO RANK-PAIS(WS-CONT-PAISES-RANK)
+           MOVE WS-TOTAL-JUGPORPAIS TO
+               RANK-JUGADORES(WS-CONT-PAISES-RANK)
+           MOVE WS-TOTAL-GOLESPORPAIS TO
+               RANK-GOLES(WS-CONT-PAISES-RANK).
+       3010-F-ACUMULAR-RANKING.EXIT.
       *----------------------------------------------------------------*
        5000-LEERENTRADA.
+           PERFORM 5000-LEERENTRADA-UNA-VEZ
+           PERFORM UNTIL NOT SALTAR-ENTRADA
+               PERFORM 5000-LEERENTRADA-UNA-VEZ
+           END-PERFORM.
+       5000-F-LEERENTRADA.EXIT.
+      *----------------------------------------------------------------*
+       5000-LEERENTRADA-UNA-VEZ.
+           MOVE "N" TO WS-SW-SALTAR-ENTRADA
            READ ENTRADA
            EVALUATE TRUE
                WHEN FS-ENTRADA-OK
                    ADD 1 TO WS-CONT-LECTURA
+                   IF JUGCOPAM-PAIS NOT > WS-CLAVE-REINICIO
+                       MOVE "S" TO WS-SW-SALTAR-ENTRADA
+                   ELSE
+                       IF WS-PAIS-FILTRO NOT = SPACES
+                       AND JUGCOPAM-PAIS NOT = WS-PAIS-FILTRO
+                           MOVE "S" TO WS-SW-SALTAR-ENTRADA
+                       END-IF
+                   END-IF
                WHEN FS-ENTRADA-FIN
                    CONTINUE
                WHEN OTHER
                    DISPLAY "ERROR LECTURA ENTRADA"
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
            END-EVALUATE.
-       5000-F-LEERENTRADA.EXIT.
+       5000-F-LEERENTRADA-UNA-VEZ.EXIT.
+      *----------------------------------------------------------------*
+       5002-LEERRESULTADOS.
+           READ RESULTADOS
+           EVALUATE TRUE
+               WHEN FS-RESULTADOS-OK
+                   ADD 1 TO WS-CONT-LECTURA
+               WHEN FS-RESULTADOS-FIN
+                   MOVE HIGH-VALUES TO RES-COD-PAIS
+               WHEN OTHER
+                   DISPLAY "ERROR LECTURA RESULTADOS FS: "
+                   FS-RESULTADOS
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       5002-F-LEERRESULTADOS.EXIT.
       *----------------------------------------------------------------*
        6000-ESCRIBIRSALIDA.
            IF NOT FS-SALIDA-OK
                DISPLAY "ERROR ESCRITURA SALIDA FS: " FS-SALIDA
            ELSE
                WRITE REG-SALIDA FROM ESTRUCTURA-SALIDA
+               ADD 1 TO WS-CONT-ESCRITURA
+           END-IF.
+
+           MOVE WS-PAIS-ANT TO CSV-PAIS
+           MOVE WS-TOTAL-JUGPORPAIS TO CSV-CANTJUGADORES
+           MOVE WS-TOTAL-GOLESPORPAIS TO CSV-CANTGOLES
+           MOVE WS-PROMEDIO-GOLES TO CSV-CANTPROMEDIO
+           MOVE WS-DIFERENCIA-GOLES TO CSV-DIFGOLES
+
+           IF NOT FS-SALIDACSV-OK
+               DISPLAY "ERROR ESCRITURA SALIDACSV FS: " FS-SALIDACSV
+           ELSE
+               WRITE REG-SALIDACSV FROM ESTRUCTURA-SALIDACSV
            END-IF.
 
        6000-F-ESCRIBIRSALIDA.
+      *----------------------------------------------------------------*
+       6200-ESCRIBIR-REINICIO.
+           OPEN OUTPUT REINICIO.
+           IF FS-REINICIO-OK
+               IF HUBO-ABEND
+                   MOVE WS-CLAVE-ACTUAL TO REI-CLAVE
+               ELSE
+                   MOVE SPACES TO REI-CLAVE
+               END-IF
+               WRITE REG-REINICIO
+           END-IF.
+           CLOSE REINICIO.
+       6200-F-ESCRIBIR-REINICIO.EXIT.
+      *----------------------------------------------------------------*
+       6100-ESCRIBIR-AUDITORIA.
+           MOVE "CTRLJUGADORES"       TO AUD-PROGRAMA
+           MOVE WS-FECHA-PROCESO      TO AUD-FECHA
+           ACCEPT AUD-HORA FROM TIME
+           MOVE WS-CONT-LECTURA       TO AUD-LEIDOS
+           MOVE WS-CONT-ESCRITURA     TO AUD-ESCRITOS
+           MOVE ZERO                  TO AUD-RECHAZADOS
+
+           IF FS-AUDITORIA-OK OR FS-AUDITORIA-CREADO
+               WRITE REG-AUDITORIA
+           END-IF.
+       6100-F-ESCRIBIR-AUDITORIA.EXIT.
       *----------------------------------------------------------------*
        9000-I-FINAL.
+           IF HUBO-ABEND
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           IF NOT HUBO-ABEND
+               PERFORM 7000-ORDENAR-RANKING
+               PERFORM 7100-IMPRIMIR-RANKING
+           END-IF.
+           PERFORM 6100-ESCRIBIR-AUDITORIA.
+           PERFORM 6200-ESCRIBIR-REINICIO.
            CLOSE ENTRADA.
            CLOSE SALIDA.
+           CLOSE SALIDACSV.
+           CLOSE RESULTADOS.
+           CLOSE AUDITORIA.
+           STOP RUN.
        9000-F-FINAL.
            EXIT.
       *----------------------------------------------------------------*
+       7000-ORDENAR-RANKING.
+           MOVE "S" TO WS-SW-INTERCAMBIO
+           PERFORM 7010-I-PASADA-ORDENAR UNTIL NOT HUBO-INTERCAMBIO.
+       7000-F-ORDENAR-RANKING.EXIT.
+      *----------------------------------------------------------------*
+       7010-I-PASADA-ORDENAR.
+           MOVE "N" TO WS-SW-INTERCAMBIO
+           MOVE 1 TO WS-IDX-RANK-I
+           PERFORM 7020-I-COMPARAR-RANKING
+               UNTIL WS-IDX-RANK-I >= WS-CONT-PAISES-RANK.
+       7010-F-PASADA-ORDENAR.EXIT.
+      *----------------------------------------------------------------*
+       7020-I-COMPARAR-RANKING.
+           COMPUTE WS-IDX-RANK-J = WS-IDX-RANK-I + 1
+           IF RANK-GOLES(WS-IDX-RANK-I) < RANK-GOLES(WS-IDX-RANK-J)
+               PERFORM 7030-INTERCAMBIAR-RANKING
+               MOVE "S" TO WS-SW-INTERCAMBIO
+           END-IF
+           ADD 1 TO WS-IDX-RANK-I.
+       7020-F-COMPARAR-RANKING.EXIT.
+      *----------------------------------------------------------------*
+       7030-INTERCAMBIAR-RANKING.
+           MOVE RANK-ITEM(WS-IDX-RANK-I) TO RANK-ITEM-TEMP
+           MOVE RANK-ITEM(WS-IDX-RANK-J) TO RANK-ITEM(WS-IDX-RANK-I)
+           MOVE RANK-ITEM-TEMP TO RANK-ITEM(WS-IDX-RANK-J).
+       7030-F-INTERCAMBIAR-RANKING.EXIT.
+      *----------------------------------------------------------------*
+       7100-IMPRIMIR-RANKING.
+           IF WS-CONT-PAISES-RANK > ZERO
+               WRITE REG-SALIDA FROM ESTRUCTURA-ENCABEZADO-RANKING
+               MOVE 1 TO WS-PUESTO-RANK
+               MOVE 1 TO WS-IDX-RANK-I
+               PERFORM 7110-I-ESCRIBIR-RANKING-ITEM
+                   UNTIL WS-IDX-RANK-I > WS-CONT-PAISES-RANK
+           END-IF.
+       7100-F-IMPRIMIR-RANKING.EXIT.
+      *----------------------------------------------------------------*
+       7110-I-ESCRIBIR-RANKING-ITEM.
+           MOVE WS-PUESTO-RANK TO PUESTOR
+           MOVE RANK-PAIS(WS-IDX-RANK-I) TO PAISR
+           MOVE RANK-GOLES(WS-IDX-RANK-I) TO GOLESR
+           WRITE REG-SALIDA FROM ESTRUCTURA-RANKING-SALIDA
+           ADD 1 TO WS-PUESTO-RANK
+           ADD 1 TO WS-IDX-RANK-I.
+       7110-F-ESCRIBIR-RANKING-ITEM.EXIT.
+      *----------------------------------------------------------------*
