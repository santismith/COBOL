@@ -13,6 +13,38 @@
            SELECT SALIDA ASSIGN TO "salidacuentas.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-SALIDA.
+
+           SELECT RECHAZOS ASSIGN TO "RECHAZOSCUENTAS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-RECHAZOS.
+
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "AUDIT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-AUDITORIA.
+
+           SELECT REINICIO ASSIGN TO "CTRLCUENTAS-REINICIO.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-REINICIO.
+
+           SELECT ARCHIVOGL ASSIGN TO "GLCONTROL.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-GL.
+
+           SELECT EXCEPCIONESGL ASSIGN TO "EXCGL.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-EXCGL.
+
+           SELECT REVISARSUC ASSIGN TO "REVISARSUC.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-REVISARSUC.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETROS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-PARAMETROS.
+
+           SELECT SALIDACSV ASSIGN TO "salidacuentas.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDACSV.
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRADA.
@@ -21,12 +53,88 @@
        FD  SALIDA.
            01 REG-SALIDA PIC X(150).
 
+       FD  RECHAZOS.
+           01 REG-RECHAZO PIC X(60).
+
+       FD  AUDITORIA.
+           COPY AUDITREG.
+
+       FD  REINICIO.
+           COPY REINICIO.
+
+       FD  ARCHIVOGL.
+           01 REG-GL.
+               05 GL-PAIS                  PIC X(03).
+               05 GL-SUCURSAL               PIC 9(02).
+               05 GL-SALDO                  PIC 9(9).
+
+       FD  EXCEPCIONESGL.
+           01 REG-EXCEPCION-GL             PIC X(80).
+
+       FD  REVISARSUC.
+           01 REG-REVISAR-SUC              PIC X(80).
+
+       FD  PARAMETROS.
+           COPY PARMREG.
+
+       FD  SALIDACSV.
+           01 REG-SALIDACSV PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        01  ESTRUCTURA-SALIDA.
            05 TEXTO1                       PIC X(40).
            05 TOTALES1                     PIC 9(9).
 
+       01  ESTRUCTURA-RECHAZO.
+           05 RCH-PAIS                     PIC X(03).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 RCH-SUCURSAL                 PIC 9(02).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 RCH-CUENTA                   PIC 9(03).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 RCH-MOTIVO                   PIC X(40).
+
+       01  ESTRUCTURA-EXCEPCION-GL.
+           05 EXCGL-PAIS                   PIC X(03).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 EXCGL-SUCURSAL                PIC 9(02).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 EXCGL-SALDO-CUENTAS          PIC 9(9).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 EXCGL-SALDO-GL               PIC 9(9).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 EXCGL-DIFERENCIA             PIC S9(9).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 EXCGL-MOTIVO                 PIC X(30).
+
+       01  TABLA-GL.
+           05 GL-ITEM OCCURS 500 TIMES.
+               10 GL-PAIS-ITEM             PIC X(03).
+               10 GL-SUC-ITEM              PIC 9(02).
+               10 GL-SALDO-ITEM            PIC 9(9).
+               10 GL-VISITADO-ITEM         PIC X.
+                   88 GL-ITEM-VISITADO     VALUE "S".
+
+       01  WS-GL-CLAVE-ITEM-REC.
+           05 WS-GL-CLAVE-ITEM-PAIS        PIC X(03).
+           05 WS-GL-CLAVE-ITEM-SUC         PIC 9(02).
+
+       01  WS-GL-CLAVE-REINICIO-REC.
+           05 WS-GL-CLAVE-REI-PAIS         PIC X(03).
+           05 WS-GL-CLAVE-REI-SUC          PIC 9(02).
+
+       01  ESTRUCTURA-REVISAR-SUC.
+           05 RSC-PAIS                      PIC X(03).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 RSC-SUCURSAL                  PIC 9(02).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 RSC-CANT-CUENTAS              PIC 9(9).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 RSC-SALDO-TOTAL               PIC 9(9).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 RSC-MOTIVO                    PIC X(35).
+
        01  ESTRUCTURA-DATOS-ENTRADA.
            05 PAIS                         PIC X(03).
            05 FILLER                       PIC X(1) VALUE "|".
@@ -37,6 +145,25 @@
            05 CUENTA                       PIC 9(03).
            05 FILLER                       PIC X(1) VALUE "|".
            05 SALDO                        PIC 9(07).
+           05 FILLER                       PIC X(1) VALUE "|".
+           05 MONEDA                       PIC X(03).
+           05 FILLER                       PIC X(1) VALUE "|".
+           05 TASA-INTERES                 PIC 9(02)V9(03).
+
+       01  ESTRUCTURA-SALIDACSV.
+           05 CSV-PAIS                     PIC X(3).
+           05 FILLER                       PIC X(1) VALUE ",".
+           05 CSV-SUCURSAL                  PIC 9(02).
+           05 FILLER                       PIC X(1) VALUE ",".
+           05 CSV-TIPO-CTA                 PIC X(02).
+           05 FILLER                       PIC X(1) VALUE ",".
+           05 CSV-CUENTA                    PIC 9(03).
+           05 FILLER                       PIC X(1) VALUE ",".
+           05 CSV-SALDO                     PIC 9(07).
+           05 FILLER                       PIC X(1) VALUE ",".
+           05 CSV-MONEDA                    PIC X(03).
+           05 FILLER                       PIC X(1) VALUE ",".
+           05 CSV-TASA-INTERES              PIC 9(02)V9(03).
 
        01  VARIABLES.
            05 FS-ENTRADA               PIC XX.
@@ -47,15 +174,101 @@
                88 FS-SALIDA-OK         VALUE "00".
                88 FS-SALIDA-FIN        VALUE "10".
 
+           05 FS-RECHAZOS              PIC XX.
+               88 FS-RECHAZOS-OK       VALUE "00".
+               88 FS-RECHAZOS-FIN      VALUE "10".
+
+           05 FS-AUDITORIA             PIC XX.
+               88 FS-AUDITORIA-OK      VALUE "00".
+               88 FS-AUDITORIA-CREADO  VALUE "05".
+
+           05 FS-REINICIO              PIC XX.
+               88 FS-REINICIO-OK       VALUE "00".
+               88 FS-REINICIO-NOEXISTE VALUE "35".
+
+           05 FS-GL                    PIC XX.
+               88 FS-GL-OK             VALUE "00".
+               88 FS-GL-FIN            VALUE "10".
+
+           05 FS-EXCGL                 PIC XX.
+               88 FS-EXCGL-OK          VALUE "00".
+               88 FS-EXCGL-FIN         VALUE "10".
+
+           05 FS-REVISARSUC            PIC XX.
+               88 FS-REVISARSUC-OK     VALUE "00".
+               88 FS-REVISARSUC-FIN    VALUE "10".
+
+           05 FS-PARAMETROS            PIC XX.
+               88 FS-PARAMETROS-OK       VALUE "00".
+               88 FS-PARAMETROS-NOEXISTE VALUE "35".
+
+           05 FS-SALIDACSV             PIC XX.
+               88 FS-SALIDACSV-OK      VALUE "00".
+               88 FS-SALIDACSV-FIN     VALUE "10".
+
            05 WS-PAIS-ANT                  PIC X(03).
            05 WS-SUC-ANT                   PIC X(03).
            05 WS-TIPCTA-ANT                PIC X(02).
-           05 WS-SALDO-ANT                 PIC X(03).
            05 WS-TOTAL-CTASXPAIS           PIC 9(9).
            05 WS-TOTAL-CTASXSUC            PIC 9(9).
+           05 WS-TOTAL-CTASXTIPO           PIC 9(9).
            05 WS-TOTAL-SALDOXPAIS          PIC 9(9).
            05 WS-TOTAL-SALDOXSUC           PIC 9(9).
-       77  WS-CONT-LECTURA                 PIC 99.
+           05 WS-TOTAL-SALDOXTIPO          PIC 9(9).
+       77  WS-CONT-LECTURA                 PIC 9(9).
+       77  WS-CONT-RECHAZOS                PIC 9(9) VALUE ZERO.
+       77  WS-CONT-ESCRITURA               PIC 9(9) VALUE ZERO.
+       77  WS-SALDO-MAXIMO                 PIC 9(07) VALUE 5000000.
+       77  WS-SW-ABEND                     PIC X VALUE "N".
+           88 HUBO-ABEND                   VALUE "S".
+       77  WS-SW-SALTAR-ENTRADA            PIC X VALUE "N".
+           88 SALTAR-ENTRADA               VALUE "S".
+
+       01  WS-CLAVE-REINICIO-REC.
+           05 WS-CLAVE-REINICIO            PIC X(10) VALUE SPACES.
+       01  WS-CLAVE-REINICIO-DET REDEFINES WS-CLAVE-REINICIO-REC.
+           05 WS-CLAVE-REI-PAIS            PIC X(03).
+           05 WS-CLAVE-REI-SUC             PIC 9(02).
+           05 WS-CLAVE-REI-TIPO            PIC X(02).
+           05 WS-CLAVE-REI-CTA             PIC 9(03).
+
+       01  WS-CLAVE-ACTUAL-REC.
+           05 WS-CLAVE-ACTUAL              PIC X(10) VALUE SPACES.
+       01  WS-CLAVE-ACTUAL-DET REDEFINES WS-CLAVE-ACTUAL-REC.
+           05 WS-CLAVE-ACT-PAIS            PIC X(03).
+           05 WS-CLAVE-ACT-SUC             PIC 9(02).
+           05 WS-CLAVE-ACT-TIPO            PIC X(02).
+           05 WS-CLAVE-ACT-CTA             PIC 9(03).
+
+       01  WS-CLAVE-ENTRADA-REC.
+           05 WS-CLAVE-ENTRADA             PIC X(10) VALUE SPACES.
+       01  WS-CLAVE-ENTRADA-DET REDEFINES WS-CLAVE-ENTRADA-REC.
+           05 WS-CLAVE-ENT-PAIS            PIC X(03).
+           05 WS-CLAVE-ENT-SUC             PIC 9(02).
+           05 WS-CLAVE-ENT-TIPO            PIC X(02).
+           05 WS-CLAVE-ENT-CTA             PIC 9(03).
+
+       77  WS-CONT-GL                      PIC 9(4) VALUE ZERO.
+       77  WS-IDX-GL                       PIC 9(4) VALUE ZERO.
+       77  WS-GL-ENCONTRADO                PIC X VALUE "N".
+           88 GL-ENCONTRADO                VALUE "S".
+       77  WS-SALDO-GL-ACTUAL              PIC 9(9) VALUE ZERO.
+       77  WS-DIFERENCIA-GL                PIC S9(9) VALUE ZERO.
+       77  WS-TOLERANCIA-GL                PIC 9(9) VALUE 100.
+       77  WS-CONT-EXCEPCIONES-GL          PIC 9(9) VALUE ZERO.
+       77  WS-CTASXSUC-MINIMO              PIC 9(9) VALUE 1.
+       77  WS-CTASXSUC-MAXIMO              PIC 9(9) VALUE 500.
+       77  WS-SALDOXSUC-MINIMO             PIC 9(9) VALUE ZERO.
+       77  WS-SALDOXSUC-MAXIMO             PIC 9(9) VALUE 5000000.
+       77  WS-CONT-REVISAR-SUCURSAL        PIC 9(9) VALUE ZERO.
+       77  WS-FECHA-PROCESO                 PIC X(8) VALUE SPACES.
+       77  WS-PAIS-FILTRO                   PIC X(3) VALUE SPACES.
+       77  WS-REST-CTASXPAIS                PIC 9(9) VALUE ZERO.
+       77  WS-REST-SALDOXPAIS               PIC 9(9) VALUE ZERO.
+       77  WS-REST-CTASXSUC                 PIC 9(9) VALUE ZERO.
+       77  WS-REST-SALDOXSUC                PIC 9(9) VALUE ZERO.
+       77  WS-REST-CTASXTIPO                PIC 9(9) VALUE ZERO.
+       77  WS-REST-SALDOXTIPO               PIC 9(9) VALUE ZERO.
 
        PROCEDURE DIVISION.
            PERFORM 1000-I-INICIO
@@ -65,33 +278,236 @@
       *----------------------------------------------------------------*
        1000-I-INICIO.
            INITIALIZE VARIABLES
+           PERFORM 1050-LEERPARAMETROS.
            PERFORM 1100-ABRIRENTRADA.
+           PERFORM 1180-ABRIRREINICIO.
            PERFORM 1150-ABRIRSALIDA.
+           PERFORM 1160-ABRIRRECHAZOS.
+           PERFORM 1170-ABRIRAUDITORIA.
+           PERFORM 1190-CARGAR-GL.
+           PERFORM 1195-ABRIREXCGL.
+           PERFORM 1197-ABRIRREVISARSUC.
+           PERFORM 1198-ABRIRSALIDACSV.
            PERFORM 5000-LEERENTRADA.
        1000-F-INICIO.EXIT.
+      *----------------------------------------------------------------*
+       1050-LEERPARAMETROS.
+           OPEN INPUT PARAMETROS
+           EVALUATE TRUE
+               WHEN FS-PARAMETROS-OK
+                   READ PARAMETROS
+                   IF FS-PARAMETROS-OK
+                       MOVE PARM-FECHA-PROCESO TO WS-FECHA-PROCESO
+                       MOVE PARM-PAIS-FILTRO TO WS-PAIS-FILTRO
+                       IF PARM-CTASXSUC-MAXIMO > ZERO
+                           MOVE PARM-CTASXSUC-MAXIMO
+                               TO WS-CTASXSUC-MAXIMO
+                       END-IF
+                       IF PARM-SALDOXSUC-MAXIMO > ZERO
+                           MOVE PARM-SALDOXSUC-MAXIMO
+                               TO WS-SALDOXSUC-MAXIMO
+                       END-IF
+                       IF PARM-CTASXSUC-MINIMO > ZERO
+                           MOVE PARM-CTASXSUC-MINIMO
+                               TO WS-CTASXSUC-MINIMO
+                       END-IF
+                       IF PARM-SALDOXSUC-MINIMO > ZERO
+                           MOVE PARM-SALDOXSUC-MINIMO
+                               TO WS-SALDOXSUC-MINIMO
+                       END-IF
+                   END-IF
+                   CLOSE PARAMETROS
+               WHEN FS-PARAMETROS-NOEXISTE
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR APERTURA PARAMETROS FS: "
+                   FS-PARAMETROS
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE
+
+           IF WS-FECHA-PROCESO = SPACES
+               ACCEPT WS-FECHA-PROCESO FROM DATE
+           END-IF.
+       1050-F-LEERPARAMETROS.EXIT.
       *----------------------------------------------------------------*
        1100-ABRIRENTRADA.
            OPEN INPUT ENTRADA.
 
            IF NOT FS-ENTRADA-OK
                DISPLAY "ERROR APERTURA ENTRADA FS: " FS-ENTRADA
+               MOVE "S" TO WS-SW-ABEND
                PERFORM 9000-I-FINAL
            END-IF.
        1100-F-ABRIRENTRADA.EXIT.
       *----------------------------------------------------------------*
        1150-ABRIRSALIDA.
-           OPEN OUTPUT SALIDA.
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND SALIDA
+           ELSE
+               OPEN OUTPUT SALIDA
+           END-IF.
 
            IF NOT FS-SALIDA-OK
                DISPLAY "ERROR APERTURA SALIDA FS: " FS-SALIDA
+               MOVE "S" TO WS-SW-ABEND
                PERFORM 9000-I-FINAL
            END-IF.
        1150-F-ABRIRSALIDA.EXIT.
+      *----------------------------------------------------------------*
+       1160-ABRIRRECHAZOS.
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND RECHAZOS
+           ELSE
+               OPEN OUTPUT RECHAZOS
+           END-IF.
+
+           IF NOT FS-RECHAZOS-OK
+               DISPLAY "ERROR APERTURA RECHAZOS FS: " FS-RECHAZOS
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1160-F-ABRIRRECHAZOS.EXIT.
+      *----------------------------------------------------------------*
+       1170-ABRIRAUDITORIA.
+
+           OPEN EXTEND AUDITORIA.
+           IF NOT FS-AUDITORIA-OK AND NOT FS-AUDITORIA-CREADO
+               DISPLAY "ERROR APERTURA AUDITORIA FS: " FS-AUDITORIA
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1170-F-ABRIRAUDITORIA.EXIT.
+      *----------------------------------------------------------------*
+       1180-ABRIRREINICIO.
+
+           OPEN INPUT REINICIO.
+           EVALUATE TRUE
+               WHEN FS-REINICIO-OK
+                   READ REINICIO
+                   IF FS-REINICIO-OK
+                       MOVE REI-CLAVE(1:10) TO WS-CLAVE-REINICIO
+                       MOVE WS-CLAVE-REINICIO TO WS-CLAVE-ACTUAL
+                       MOVE REI-TOTAL-CTASXPAIS TO WS-REST-CTASXPAIS
+                       MOVE REI-TOTAL-SALDOXPAIS TO WS-REST-SALDOXPAIS
+                       MOVE REI-TOTAL-CTASXSUC TO WS-REST-CTASXSUC
+                       MOVE REI-TOTAL-SALDOXSUC TO WS-REST-SALDOXSUC
+                       MOVE REI-TOTAL-CTASXTIPO TO WS-REST-CTASXTIPO
+                       MOVE REI-TOTAL-SALDOXTIPO TO WS-REST-SALDOXTIPO
+                       MOVE REI-CONT-ESCRITURA TO WS-CONT-ESCRITURA
+                       MOVE REI-CONT-RECHAZOS TO WS-CONT-RECHAZOS
+                   END-IF
+                   CLOSE REINICIO
+               WHEN FS-REINICIO-NOEXISTE
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR APERTURA REINICIO FS: " FS-REINICIO
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       1180-F-ABRIRREINICIO.EXIT.
+      *----------------------------------------------------------------*
+       1190-CARGAR-GL.
+           OPEN INPUT ARCHIVOGL
+
+           IF NOT FS-GL-OK
+               DISPLAY "ERROR APERTURA GLCONTROL FS: " FS-GL
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF
+
+           PERFORM 1191-LEER-GL
+           PERFORM 1192-CARGAR-GL-ITEM UNTIL FS-GL-FIN
+
+           CLOSE ARCHIVOGL.
+       1190-F-CARGAR-GL.EXIT.
+      *----------------------------------------------------------------*
+       1191-LEER-GL.
+           READ ARCHIVOGL
+           EVALUATE TRUE
+               WHEN FS-GL-OK
+                   CONTINUE
+               WHEN FS-GL-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR LECTURA GLCONTROL FS: " FS-GL
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       1191-F-LEER-GL.EXIT.
+      *----------------------------------------------------------------*
+       1192-CARGAR-GL-ITEM.
+           ADD 1 TO WS-CONT-GL
+           MOVE GL-PAIS TO GL-PAIS-ITEM(WS-CONT-GL)
+           MOVE GL-SUCURSAL TO GL-SUC-ITEM(WS-CONT-GL)
+           MOVE GL-SALDO TO GL-SALDO-ITEM(WS-CONT-GL)
+           MOVE "N" TO GL-VISITADO-ITEM(WS-CONT-GL)
+
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               MOVE GL-PAIS-ITEM(WS-CONT-GL) TO WS-GL-CLAVE-ITEM-PAIS
+               MOVE GL-SUC-ITEM(WS-CONT-GL)  TO WS-GL-CLAVE-ITEM-SUC
+               MOVE WS-CLAVE-REI-PAIS TO WS-GL-CLAVE-REI-PAIS
+               MOVE WS-CLAVE-REI-SUC  TO WS-GL-CLAVE-REI-SUC
+               IF WS-GL-CLAVE-ITEM-REC NOT > WS-GL-CLAVE-REINICIO-REC
+                   MOVE "S" TO GL-VISITADO-ITEM(WS-CONT-GL)
+               END-IF
+           END-IF
+
+           PERFORM 1191-LEER-GL.
+       1192-F-CARGAR-GL-ITEM.EXIT.
+      *----------------------------------------------------------------*
+       1195-ABRIREXCGL.
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND EXCEPCIONESGL
+           ELSE
+               OPEN OUTPUT EXCEPCIONESGL
+           END-IF.
+
+           IF NOT FS-EXCGL-OK
+               DISPLAY "ERROR APERTURA EXCGL FS: " FS-EXCGL
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1195-F-ABRIREXCGL.EXIT.
+      *----------------------------------------------------------------*
+       1197-ABRIRREVISARSUC.
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND REVISARSUC
+           ELSE
+               OPEN OUTPUT REVISARSUC
+           END-IF.
+
+           IF NOT FS-REVISARSUC-OK
+               DISPLAY "ERROR APERTURA REVISARSUC FS: " FS-REVISARSUC
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1197-F-ABRIRREVISARSUC.EXIT.
+      *----------------------------------------------------------------*
+       1198-ABRIRSALIDACSV.
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND SALIDACSV
+           ELSE
+               OPEN OUTPUT SALIDACSV
+           END-IF.
+
+           IF NOT FS-SALIDACSV-OK
+               DISPLAY "ERROR APERTURA SALIDACSV FS: " FS-SALIDACSV
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1198-F-ABRIRSALIDACSV.EXIT.
       *----------------------------------------------------------------*
        2000-I-PROCESO.
            MOVE CTA-PAIS TO WS-PAIS-ANT
-           INITIALIZE WS-TOTAL-CTASXPAIS
-           INITIALIZE WS-TOTAL-SALDOXPAIS
+           IF WS-CLAVE-REINICIO NOT = SPACES
+           AND WS-PAIS-ANT = WS-CLAVE-REI-PAIS
+               MOVE WS-REST-CTASXPAIS TO WS-TOTAL-CTASXPAIS
+               MOVE WS-REST-SALDOXPAIS TO WS-TOTAL-SALDOXPAIS
+           ELSE
+               INITIALIZE WS-TOTAL-CTASXPAIS
+               INITIALIZE WS-TOTAL-SALDOXPAIS
+           END-IF
 
            PERFORM 2100-I-CORTE-CONTROL-PAIS
            UNTIL CTA-PAIS <> WS-PAIS-ANT OR FS-ENTRADA-FIN
@@ -103,10 +519,17 @@
       *----------------------------------------------------------------*
        2100-I-CORTE-CONTROL-PAIS.
            MOVE CTA-SUCURSAL TO WS-SUC-ANT
-           INITIALIZE WS-TOTAL-CTASXSUC
-           INITIALIZE WS-TOTAL-SALDOXSUC
+           IF WS-CLAVE-REINICIO NOT = SPACES
+           AND WS-PAIS-ANT = WS-CLAVE-REI-PAIS
+           AND WS-SUC-ANT = WS-CLAVE-REI-SUC
+               MOVE WS-REST-CTASXSUC TO WS-TOTAL-CTASXSUC
+               MOVE WS-REST-SALDOXSUC TO WS-TOTAL-SALDOXSUC
+           ELSE
+               INITIALIZE WS-TOTAL-CTASXSUC
+               INITIALIZE WS-TOTAL-SALDOXSUC
+           END-IF
 
-           PERFORM 2200-I-CORTE-CONTROL-SALDO
+           PERFORM 2150-I-CORTE-CONTROL-TIPO
            UNTIL CTA-SUCURSAL<> WS-SUC-ANT
            OR CTA-PAIS <> WS-PAIS-ANT
            OR FS-ENTRADA-FIN.
@@ -115,18 +538,66 @@
            PERFORM 3003-TOTALIZAR-SALDOXSUCURSAL.
        2100-F-CORTE-CONTROL-SUCURSAL.EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       2150-I-CORTE-CONTROL-TIPO.
+           MOVE CTA-TIPO-CTA TO WS-TIPCTA-ANT
+           IF WS-CLAVE-REINICIO NOT = SPACES
+           AND WS-PAIS-ANT = WS-CLAVE-REI-PAIS
+           AND WS-SUC-ANT = WS-CLAVE-REI-SUC
+           AND WS-TIPCTA-ANT = WS-CLAVE-REI-TIPO
+               MOVE WS-REST-CTASXTIPO TO WS-TOTAL-CTASXTIPO
+               MOVE WS-REST-SALDOXTIPO TO WS-TOTAL-SALDOXTIPO
+           ELSE
+               INITIALIZE WS-TOTAL-CTASXTIPO
+               INITIALIZE WS-TOTAL-SALDOXTIPO
+           END-IF
+
+           PERFORM 2200-I-CORTE-CONTROL-SALDO
+           UNTIL CTA-TIPO-CTA <> WS-TIPCTA-ANT
+           OR CTA-SUCURSAL <> WS-SUC-ANT
+           OR CTA-PAIS <> WS-PAIS-ANT
+           OR FS-ENTRADA-FIN.
+
+           PERFORM 3004-TOTALIZAR-CTASXTIPO
+           PERFORM 3005-TOTALIZAR-SALDOXTIPO.
+       2150-F-CORTE-CONTROL-TIPO.EXIT.
       *----------------------------------------------------------------*
        2200-I-CORTE-CONTROL-SALDO.
-           ADD 1 TO WS-TOTAL-CTASXPAIS WS-TOTAL-CTASXSUC.
+           ADD 1 TO WS-TOTAL-CTASXPAIS WS-TOTAL-CTASXSUC
+           WS-TOTAL-CTASXTIPO.
            ADD CTA-SALDO TO WS-TOTAL-SALDOXPAIS WS-TOTAL-SALDOXSUC
+           WS-TOTAL-SALDOXTIPO
 
            MOVE CTA-PAIS TO PAIS
            MOVE CTA-SUCURSAL TO SUCURSAL
            MOVE CTA-TIPO-CTA TO TIPO-CTA
            MOVE CTA-CUENTA TO CUENTA
            MOVE CTA-SALDO TO SALDO
+           MOVE CTA-MONEDA TO MONEDA
+           MOVE CTA-TASA-INTERES TO TASA-INTERES
+
+           MOVE CTA-PAIS TO WS-CLAVE-ACT-PAIS
+           MOVE CTA-SUCURSAL TO WS-CLAVE-ACT-SUC
+           MOVE CTA-TIPO-CTA TO WS-CLAVE-ACT-TIPO
+           MOVE CTA-CUENTA TO WS-CLAVE-ACT-CTA
 
            WRITE REG-SALIDA FROM ESTRUCTURA-DATOS-ENTRADA.
+           ADD 1 TO WS-CONT-ESCRITURA.
+
+           MOVE CTA-PAIS TO CSV-PAIS
+           MOVE CTA-SUCURSAL TO CSV-SUCURSAL
+           MOVE CTA-TIPO-CTA TO CSV-TIPO-CTA
+           MOVE CTA-CUENTA TO CSV-CUENTA
+           MOVE CTA-SALDO TO CSV-SALDO
+           MOVE CTA-MONEDA TO CSV-MONEDA
+           MOVE CTA-TASA-INTERES TO CSV-TASA-INTERES
+
+           IF NOT FS-SALIDACSV-OK
+               DISPLAY "ERROR ESCRITURA SALIDACSV FS: " FS-SALIDACSV
+           ELSE
+               WRITE REG-SALIDACSV FROM ESTRUCTURA-SALIDACSV
+           END-IF.
+
            PERFORM 5000-LEERENTRADA.
        2200-F-CORTE-CONTROL-SALDO.EXIT.
       *----------------------------------------------------------------*
@@ -152,34 +623,276 @@
            MOVE WS-TOTAL-SALDOXSUC TO TOTALES1
            MOVE "SALDO POR SUCURSAL: " TO TEXTO1
            PERFORM 6000-ESCRIBIRSALIDA.
+           PERFORM 4070-VERIFICAR-GL.
+           PERFORM 4090-VERIFICAR-UMBRAL-SUCURSAL.
        3003-F-TOTALIZAR-SALDOXSUCURSAL.EXIT.
+      *----------------------------------------------------------------*
+       3004-TOTALIZAR-CTASXTIPO.
+           MOVE WS-TOTAL-CTASXTIPO TO TOTALES1
+           MOVE "CANT TOTAL DE CUENTAS POR TIPO: " TO TEXTO1
+           PERFORM 6000-ESCRIBIRSALIDA.
+       3004-F-TOTALIZAR-CTASXTIPO.EXIT.
+      *----------------------------------------------------------------*
+       3005-TOTALIZAR-SALDOXTIPO.
+           MOVE WS-TOTAL-SALDOXTIPO TO TOTALES1
+           MOVE "SALDO TOTAL POR TIPO DE CUENTA: " TO TEXTO1
+           PERFORM 6000-ESCRIBIRSALIDA.
+       3005-F-TOTALIZAR-SALDOXTIPO.EXIT.
+      *----------------------------------------------------------------*
+       4070-VERIFICAR-GL.
+           MOVE "N" TO WS-GL-ENCONTRADO
+           MOVE ZERO TO WS-SALDO-GL-ACTUAL
+           MOVE 1 TO WS-IDX-GL
+
+           PERFORM 4075-BUSCAR-GL-ITEM
+           UNTIL WS-IDX-GL > WS-CONT-GL
+           OR GL-ENCONTRADO
+
+           IF GL-ENCONTRADO
+               COMPUTE WS-DIFERENCIA-GL =
+                   WS-TOTAL-SALDOXSUC - WS-SALDO-GL-ACTUAL
+               IF WS-DIFERENCIA-GL < ZERO
+                   COMPUTE WS-DIFERENCIA-GL = WS-DIFERENCIA-GL * -1
+               END-IF
+               IF WS-DIFERENCIA-GL > WS-TOLERANCIA-GL
+                   PERFORM 4080-ESCRIBIR-EXCEPCION-GL
+               END-IF
+           END-IF.
+       4070-F-VERIFICAR-GL.EXIT.
+      *----------------------------------------------------------------*
+       4075-BUSCAR-GL-ITEM.
+           IF GL-PAIS-ITEM(WS-IDX-GL) = WS-PAIS-ANT
+           AND GL-SUC-ITEM(WS-IDX-GL) = WS-SUC-ANT
+               MOVE GL-SALDO-ITEM(WS-IDX-GL) TO WS-SALDO-GL-ACTUAL
+               MOVE "S" TO WS-GL-ENCONTRADO
+               MOVE "S" TO GL-VISITADO-ITEM(WS-IDX-GL)
+           ELSE
+               ADD 1 TO WS-IDX-GL
+           END-IF.
+       4075-F-BUSCAR-GL-ITEM.EXIT.
+      *----------------------------------------------------------------*
+       4080-ESCRIBIR-EXCEPCION-GL.
+           ADD 1 TO WS-CONT-EXCEPCIONES-GL
+           MOVE WS-PAIS-ANT TO EXCGL-PAIS
+           MOVE WS-SUC-ANT TO EXCGL-SUCURSAL
+           MOVE WS-TOTAL-SALDOXSUC TO EXCGL-SALDO-CUENTAS
+           MOVE WS-SALDO-GL-ACTUAL TO EXCGL-SALDO-GL
+           MOVE WS-DIFERENCIA-GL TO EXCGL-DIFERENCIA
+           MOVE "SALDO FUERA DE TOLERANCIA VS GL" TO EXCGL-MOTIVO
+
+           IF NOT FS-EXCGL-OK
+               DISPLAY "ERROR ESCRITURA EXCGL FS: " FS-EXCGL
+           ELSE
+               WRITE REG-EXCEPCION-GL FROM ESTRUCTURA-EXCEPCION-GL
+           END-IF.
+       4080-F-ESCRIBIR-EXCEPCION-GL.EXIT.
+      *----------------------------------------------------------------*
+       4090-VERIFICAR-UMBRAL-SUCURSAL.
+           IF WS-TOTAL-CTASXSUC < WS-CTASXSUC-MINIMO
+           OR WS-TOTAL-CTASXSUC > WS-CTASXSUC-MAXIMO
+               MOVE "CANTIDAD DE CUENTAS FUERA DE RANGO" TO RSC-MOTIVO
+               PERFORM 4095-ESCRIBIR-REVISAR-SUC
+           END-IF
+
+           IF WS-TOTAL-SALDOXSUC < WS-SALDOXSUC-MINIMO
+           OR WS-TOTAL-SALDOXSUC > WS-SALDOXSUC-MAXIMO
+               MOVE "SALDO TOTAL FUERA DE RANGO" TO RSC-MOTIVO
+               PERFORM 4095-ESCRIBIR-REVISAR-SUC
+           END-IF.
+       4090-F-VERIFICAR-UMBRAL-SUCURSAL.EXIT.
+      *----------------------------------------------------------------*
+       4095-ESCRIBIR-REVISAR-SUC.
+           ADD 1 TO WS-CONT-REVISAR-SUCURSAL
+           MOVE WS-PAIS-ANT TO RSC-PAIS
+           MOVE WS-SUC-ANT TO RSC-SUCURSAL
+           MOVE WS-TOTAL-CTASXSUC TO RSC-CANT-CUENTAS
+           MOVE WS-TOTAL-SALDOXSUC TO RSC-SALDO-TOTAL
+
+           IF NOT FS-REVISARSUC-OK
+               DISPLAY "ERROR ESCRITURA REVISARSUC FS: " FS-REVISARSUC
+           ELSE
+               WRITE REG-REVISAR-SUC FROM ESTRUCTURA-REVISAR-SUC
+           END-IF.
+       4095-F-ESCRIBIR-REVISAR-SUC.EXIT.
+      *----------------------------------------------------------------*
+       4097-VERIFICAR-SUCURSALES-FALTANTES.
+           MOVE 1 TO WS-IDX-GL
+           PERFORM 4098-VERIFICAR-GL-ITEM-FALTANTE
+           UNTIL WS-IDX-GL > WS-CONT-GL.
+       4097-F-VERIFICAR-SUCURSALES-FALTANTES.EXIT.
+      *----------------------------------------------------------------*
+       4098-VERIFICAR-GL-ITEM-FALTANTE.
+           IF NOT GL-ITEM-VISITADO(WS-IDX-GL)
+               IF WS-PAIS-FILTRO = SPACES
+               OR GL-PAIS-ITEM(WS-IDX-GL) = WS-PAIS-FILTRO
+                   PERFORM 4099-REPORTAR-SUCURSAL-FALTANTE
+               END-IF
+           END-IF
+           ADD 1 TO WS-IDX-GL.
+       4098-F-VERIFICAR-GL-ITEM-FALTANTE.EXIT.
+      *----------------------------------------------------------------*
+       4099-REPORTAR-SUCURSAL-FALTANTE.
+           ADD 1 TO WS-CONT-EXCEPCIONES-GL
+           MOVE GL-PAIS-ITEM(WS-IDX-GL) TO EXCGL-PAIS
+           MOVE GL-SUC-ITEM(WS-IDX-GL) TO EXCGL-SUCURSAL
+           MOVE ZERO TO EXCGL-SALDO-CUENTAS
+           MOVE GL-SALDO-ITEM(WS-IDX-GL) TO EXCGL-SALDO-GL
+           COMPUTE EXCGL-DIFERENCIA = ZERO - GL-SALDO-ITEM(WS-IDX-GL)
+           MOVE "SUCURSAL AUSENTE EN CUENTAS" TO EXCGL-MOTIVO
+
+           IF NOT FS-EXCGL-OK
+               DISPLAY "ERROR ESCRITURA EXCGL FS: " FS-EXCGL
+           ELSE
+               WRITE REG-EXCEPCION-GL FROM ESTRUCTURA-EXCEPCION-GL
+           END-IF.
+
+           ADD 1 TO WS-CONT-REVISAR-SUCURSAL
+           MOVE GL-PAIS-ITEM(WS-IDX-GL) TO RSC-PAIS
+           MOVE GL-SUC-ITEM(WS-IDX-GL) TO RSC-SUCURSAL
+           MOVE ZERO TO RSC-CANT-CUENTAS
+           MOVE ZERO TO RSC-SALDO-TOTAL
+           MOVE "SUCURSAL SIN ACTIVIDAD EN CUENTAS" TO RSC-MOTIVO
+
+           IF NOT FS-REVISARSUC-OK
+               DISPLAY "ERROR ESCRITURA REVISARSUC FS: " FS-REVISARSUC
+           ELSE
+               WRITE REG-REVISAR-SUC FROM ESTRUCTURA-REVISAR-SUC
+           END-IF.
+       4099-F-REPORTAR-SUCURSAL-FALTANTE.EXIT.
       *----------------------------------------------------------------*
        5000-LEERENTRADA.
+           PERFORM 5000-LEERENTRADA-UNA-VEZ
+           PERFORM UNTIL NOT SALTAR-ENTRADA
+               PERFORM 5000-LEERENTRADA-UNA-VEZ
+           END-PERFORM.
+       5000-F-LEERENTRADA.EXIT.
+      *----------------------------------------------------------------*
+       5000-LEERENTRADA-UNA-VEZ.
+           MOVE "N" TO WS-SW-SALTAR-ENTRADA
            READ ENTRADA
            EVALUATE TRUE
                WHEN FS-ENTRADA-OK
                    ADD 1 TO WS-CONT-LECTURA
+                   MOVE CTA-PAIS TO WS-CLAVE-ENT-PAIS
+                   MOVE CTA-SUCURSAL TO WS-CLAVE-ENT-SUC
+                   MOVE CTA-TIPO-CTA TO WS-CLAVE-ENT-TIPO
+                   MOVE CTA-CUENTA TO WS-CLAVE-ENT-CTA
+                   IF WS-CLAVE-ENTRADA NOT > WS-CLAVE-REINICIO
+                       MOVE "S" TO WS-SW-SALTAR-ENTRADA
+                   ELSE
+                       IF WS-PAIS-FILTRO NOT = SPACES
+                       AND CTA-PAIS NOT = WS-PAIS-FILTRO
+                           MOVE "S" TO WS-SW-SALTAR-ENTRADA
+                       ELSE
+                           IF CTA-SALDO NOT NUMERIC
+                           OR CTA-SALDO > WS-SALDO-MAXIMO
+                               MOVE "SALDO INVALIDO O FUERA DE RANGO"
+                               TO RCH-MOTIVO
+                               PERFORM 5010-ESCRIBIR-RECHAZO
+                               MOVE "S" TO WS-SW-SALTAR-ENTRADA
+                           END-IF
+                       END-IF
+                   END-IF
                WHEN FS-ENTRADA-FIN
                    CONTINUE
                WHEN OTHER
                    DISPLAY "ERROR LECTURA ENTRADA"
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
            END-EVALUATE.
-       5000-F-LEERENTRADA.EXIT.
+       5000-F-LEERENTRADA-UNA-VEZ.EXIT.
+      *----------------------------------------------------------------*
+       5010-ESCRIBIR-RECHAZO.
+           ADD 1 TO WS-CONT-RECHAZOS
+           MOVE CTA-PAIS TO RCH-PAIS
+           MOVE CTA-SUCURSAL TO RCH-SUCURSAL
+           MOVE CTA-CUENTA TO RCH-CUENTA
+
+           MOVE CTA-PAIS TO WS-CLAVE-ACT-PAIS
+           MOVE CTA-SUCURSAL TO WS-CLAVE-ACT-SUC
+           MOVE CTA-TIPO-CTA TO WS-CLAVE-ACT-TIPO
+           MOVE CTA-CUENTA TO WS-CLAVE-ACT-CTA
+
+           IF NOT FS-RECHAZOS-OK
+               DISPLAY "ERROR ESCRITURA RECHAZOS FS: " FS-RECHAZOS
+           ELSE
+               WRITE REG-RECHAZO FROM ESTRUCTURA-RECHAZO
+           END-IF.
+       5010-F-ESCRIBIR-RECHAZO.EXIT.
       *----------------------------------------------------------------*
        6000-ESCRIBIRSALIDA.
            IF NOT FS-SALIDA-OK
                DISPLAY "ERROR ESCRITURA SALIDA FS: " FS-SALIDA
            ELSE
                WRITE REG-SALIDA FROM ESTRUCTURA-SALIDA
+               ADD 1 TO WS-CONT-ESCRITURA
            END-IF.
        6000-F-ESCRIBIRSALIDA.
+      *----------------------------------------------------------------*
+       6200-ESCRIBIR-REINICIO.
+           OPEN OUTPUT REINICIO.
+           IF FS-REINICIO-OK
+               IF HUBO-ABEND
+                   MOVE WS-CLAVE-ACTUAL TO REI-CLAVE
+                   MOVE WS-TOTAL-CTASXPAIS TO REI-TOTAL-CTASXPAIS
+                   MOVE WS-TOTAL-SALDOXPAIS TO REI-TOTAL-SALDOXPAIS
+                   MOVE WS-TOTAL-CTASXSUC TO REI-TOTAL-CTASXSUC
+                   MOVE WS-TOTAL-SALDOXSUC TO REI-TOTAL-SALDOXSUC
+                   MOVE WS-TOTAL-CTASXTIPO TO REI-TOTAL-CTASXTIPO
+                   MOVE WS-TOTAL-SALDOXTIPO TO REI-TOTAL-SALDOXTIPO
+                   MOVE WS-CONT-ESCRITURA TO REI-CONT-ESCRITURA
+                   MOVE WS-CONT-RECHAZOS TO REI-CONT-RECHAZOS
+               ELSE
+                   MOVE SPACES TO REI-CLAVE
+                   MOVE ZERO TO REI-TOTAL-CTASXPAIS
+                   MOVE ZERO TO REI-TOTAL-SALDOXPAIS
+                   MOVE ZERO TO REI-TOTAL-CTASXSUC
+                   MOVE ZERO TO REI-TOTAL-SALDOXSUC
+                   MOVE ZERO TO REI-TOTAL-CTASXTIPO
+                   MOVE ZERO TO REI-TOTAL-SALDOXTIPO
+                   MOVE ZERO TO REI-CONT-ESCRITURA
+                   MOVE ZERO TO REI-CONT-RECHAZOS
+               END-IF
+               WRITE REG-REINICIO
+           END-IF.
+           CLOSE REINICIO.
+       6200-F-ESCRIBIR-REINICIO.EXIT.
+      *----------------------------------------------------------------*
+       6100-ESCRIBIR-AUDITORIA.
+           MOVE "CTRLCUENTAS"         TO AUD-PROGRAMA
+           MOVE WS-FECHA-PROCESO      TO AUD-FECHA
+           ACCEPT AUD-HORA FROM TIME
+           MOVE WS-CONT-LECTURA       TO AUD-LEIDOS
+           MOVE WS-CONT-ESCRITURA     TO AUD-ESCRITOS
+           MOVE WS-CONT-RECHAZOS      TO AUD-RECHAZADOS
+
+           IF FS-AUDITORIA-OK OR FS-AUDITORIA-CREADO
+               WRITE REG-AUDITORIA
+           END-IF.
+       6100-F-ESCRIBIR-AUDITORIA.EXIT.
       *----------------------------------------------------------------*
        9000-I-FINAL.
-           MOVE " TOTAL REGISTROS LEIDOS " TO TEXTO1
-           MOVE WS-CONT-LECTURA TO TOTALES1
-           WRITE REG-SALIDA FROM ESTRUCTURA-SALIDA
+           IF HUBO-ABEND
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           IF NOT HUBO-ABEND
+               PERFORM 4097-VERIFICAR-SUCURSALES-FALTANTES
+           END-IF.
+           IF NOT HUBO-ABEND
+               MOVE " TOTAL REGISTROS LEIDOS " TO TEXTO1
+               MOVE WS-CONT-LECTURA TO TOTALES1
+               WRITE REG-SALIDA FROM ESTRUCTURA-SALIDA
+           END-IF.
+           PERFORM 6100-ESCRIBIR-AUDITORIA.
+           PERFORM 6200-ESCRIBIR-REINICIO.
            CLOSE ENTRADA.
            CLOSE SALIDA.
+           CLOSE SALIDACSV.
+           CLOSE RECHAZOS.
+           CLOSE EXCEPCIONESGL.
+           CLOSE REVISARSUC.
+           CLOSE AUDITORIA.
+           STOP RUN.
        9000-F-FINAL.
            EXIT.
       *----------------------------------------------------------------*
