@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * AUDITREG - LAYOUT DEL REGISTRO DE AUDITORIA (AUDIT.dat)
+      *----------------------------------------------------------------*
+           01 REG-AUDITORIA.
+               05 AUD-PROGRAMA             PIC X(20).
+               05 AUD-FECHA                PIC X(08).
+               05 AUD-HORA                 PIC X(08).
+               05 AUD-LEIDOS               PIC 9(9).
+               05 AUD-ESCRITOS             PIC 9(9).
+               05 AUD-RECHAZADOS           PIC 9(9).
