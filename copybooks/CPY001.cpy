@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * CPY001 - LAYOUT DE REGISTRO DE CUENTAS (CUENTAS.dat)
+      *----------------------------------------------------------------*
+           01 REG-CUENTA.
+               05 CTA-PAIS                 PIC X(03).
+               05 CTA-SUCURSAL             PIC 9(02).
+               05 CTA-TIPO-CTA             PIC X(02).
+               05 CTA-CUENTA               PIC 9(03).
+               05 CTA-SALDO                PIC 9(07).
+               05 CTA-MONEDA               PIC X(03).
+               05 CTA-TASA-INTERES         PIC 9(02)V9(03).
