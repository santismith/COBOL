@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * JUGCOPAM - LAYOUT DE REGISTRO DE JUGADORES (JUGCOPAM.dat)
+      *----------------------------------------------------------------*
+           01 REG-JUGADOR.
+               05 JUGCOPAM-PAIS            PIC X(03).
+               05 JUGCOPAM-NUM-JUGADOR     PIC 9(03).
+               05 JUGCOPAM-NOM-JUGADOR     PIC X(30).
+               05 JUGCOPAM-EQUIPO          PIC X(20).
+               05 JUGCOPAM-FECHA-PARTIDO   PIC X(08).
+               05 JUGCOPAM-GOLES           PIC 9(02).
