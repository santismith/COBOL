@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      * REINICIO - LAYOUT DEL PUNTO DE REINICIO (*-REINICIO.dat)
+      *----------------------------------------------------------------*
+           01 REG-REINICIO.
+               05 REI-CLAVE                PIC X(20).
+               05 REI-TOTAL-GENERAL        PIC 9(9).
+               05 REI-CONT-COINCIDENCIAS   PIC 9(9).
+               05 REI-CONT-SOLO-PAISHAB    PIC 9(9).
+               05 REI-CONT-SOLO-PAISLAT    PIC 9(9).
+               05 REI-TOTAL-CTASXPAIS      PIC 9(9).
+               05 REI-TOTAL-SALDOXPAIS     PIC 9(9).
+               05 REI-TOTAL-CTASXSUC       PIC 9(9).
+               05 REI-TOTAL-SALDOXSUC      PIC 9(9).
+               05 REI-TOTAL-CTASXTIPO      PIC 9(9).
+               05 REI-TOTAL-SALDOXTIPO     PIC 9(9).
+               05 REI-CONT-ESCRITURA       PIC 9(9).
+               05 REI-CONT-RECHAZOS        PIC 9(9).
+               05 REI-CLAVE-ESCRITA        PIC X(7).
+               05 REI-NUM-PAGINA           PIC 9(3).
+               05 REI-CLAVE-ENCABEZADO     PIC X(3).
