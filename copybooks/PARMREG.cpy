@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * PARMREG - LAYOUT DEL PARAMETRO DE EJECUCION (PARAMETROS.dat)
+      *----------------------------------------------------------------*
+           01 REG-PARAMETROS.
+               05 PARM-FECHA-PROCESO       PIC X(08).
+               05 PARM-PAIS-FILTRO         PIC X(03).
+               05 PARM-CTASXSUC-MAXIMO     PIC 9(09).
+               05 PARM-SALDOXSUC-MAXIMO    PIC 9(09).
+               05 PARM-CTASXSUC-MINIMO     PIC 9(09).
+               05 PARM-SALDOXSUC-MINIMO    PIC 9(09).
+               05 PARM-LINEAS-POR-PAGINA   PIC 9(03).
