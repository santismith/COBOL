@@ -13,6 +13,34 @@
            SELECT SALIDA ASSIGN TO "salidapais.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-SALIDA.
+
+           SELECT ARCHIVOPAISES ASSIGN TO "PAISLAT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-PAISLAT.
+
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "AUDIT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-AUDITORIA.
+
+           SELECT REINICIO ASSIGN TO "CORTCTRL-REINICIO.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-REINICIO.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETROS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-PARAMETROS.
+
+           SELECT SALIDACSV ASSIGN TO "salidapais.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDACSV.
+
+           SELECT OPTIONAL ENTRADAAPAREO ASSIGN TO "SALIDA.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-APAREO.
+
+           SELECT EXCAPAREO ASSIGN TO "EXCAPAREO.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-EXCAPAREO.
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRADA.
@@ -25,6 +53,31 @@
        FD  SALIDA.
            01 REG-SALIDA PIC X(100).
 
+       FD  ARCHIVOPAISES.
+           01 REG-PAISLAT.
+               05 PAISLAT-COD-PAIS     PIC X(3).
+               05 PAISLAT-DES-PAIS     PIC X(40).
+               05 PAISLAT-ESTADO       PIC X(1).
+
+       FD  AUDITORIA.
+           COPY AUDITREG.
+
+       FD  REINICIO.
+           COPY REINICIO.
+
+       FD  PARAMETROS.
+           COPY PARMREG.
+
+       FD  SALIDACSV.
+           01 REG-SALIDACSV PIC X(60).
+
+       FD  ENTRADAAPAREO.
+           01 REG-ENTRADAAPAREO.
+               05 APAREO-PAIS          PIC X(40).
+               05 APAREO-HABITANTES    PIC 9(9).
+
+       FD  EXCAPAREO.
+           01 REG-EXCEPCION-APAREO    PIC X(100).
 
        WORKING-STORAGE SECTION.
 
@@ -32,6 +85,84 @@
            05 TEXTO                    PIC X(40).
            05 TOTALES                  PIC 9(9).
 
+       01  ESTRUCTURA-TITULO.
+           05 FILLER                   PIC X(30)
+              VALUE "REPORTE DE POBLACION POR PAIS".
+           05 FILLER                   PIC X(8) VALUE "PAGINA: ".
+           05 TITULO-PAGINA            PIC ZZ9.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(7) VALUE "FECHA: ".
+           05 TITULO-FECHA             PIC X(8).
+           05 FILLER                   PIC X(34) VALUE SPACES.
+
+       01  ESTRUCTURA-ENCABEZADO-COL.
+           05 FILLER                   PIC X(10) VALUE "PAIS".
+           05 FILLER                   PIC X(10) VALUE "CIUDAD".
+           05 FILLER                   PIC X(10) VALUE "SEXO".
+           05 FILLER                   PIC X(15) VALUE "HABITANTES".
+           05 FILLER                   PIC X(55) VALUE SPACES.
+
+       01  ESTRUCTURA-SALIDA-PAIS.
+           05 TEXTO-PAIS                PIC X(36)
+              VALUE "CANT TOTAL DE HABITANTES POR PAIS: ".
+           05 COD-PAIS-SAL              PIC X(3).
+           05 FILLER                    PIC X(3) VALUE " - ".
+           05 DES-PAIS-SAL              PIC X(40).
+           05 FILLER                    PIC X(2) VALUE SPACES.
+           05 TOTALES-PAIS              PIC 9(9).
+
+       01  TABLA-PAISES.
+           05 TABLA-PAIS-ITEM OCCURS 200 TIMES.
+               10 TAB-COD-PAIS          PIC X(3).
+               10 TAB-DES-PAIS          PIC X(40).
+               10 TAB-ESTADO            PIC X(1).
+
+       01  TABLA-APAREO.
+           05 APAREO-ITEM OCCURS 200 TIMES.
+               10 TAB-APAREO-DES        PIC X(40).
+               10 TAB-APAREO-HAB        PIC 9(9).
+
+       01  ESTRUCTURA-EXCEPCION-APAREO.
+           05 EXCAP-PAIS                PIC X(3).
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 EXCAP-DES-PAIS            PIC X(40).
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 EXCAP-HAB-CORTCTRL        PIC 9(9).
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 EXCAP-HAB-APAREO          PIC 9(9).
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 EXCAP-DIFERENCIA          PIC S9(9).
+           05 FILLER                    PIC X(1) VALUE SPACES.
+           05 EXCAP-MOTIVO              PIC X(25).
+
+       01  TABLA-SEXO-CIUDAD.
+           05 SEXOCIU-ITEM OCCURS 10 TIMES.
+               10 SEXOCIU-COD           PIC X(3).
+               10 SEXOCIU-TOTAL         PIC 9(9).
+
+       01  TABLA-SEXO-PAIS.
+           05 SEXOPAIS-ITEM OCCURS 10 TIMES.
+               10 SEXOPAIS-COD          PIC X(3).
+               10 SEXOPAIS-TOTAL        PIC 9(9).
+
+       01  ESTRUCTURA-SALIDACSV.
+           05 CSV-PAIS                  PIC X(3).
+           05 FILLER                    PIC X(1) VALUE ",".
+           05 CSV-CIUDAD                PIC X(3).
+           05 FILLER                    PIC X(1) VALUE ",".
+           05 CSV-SEXO                  PIC X(1).
+           05 FILLER                    PIC X(1) VALUE ",".
+           05 CSV-HABITANTES            PIC 9(9).
+
+       01  ESTRUCTURA-SALIDA-PORCENTAJE.
+           05 TEXTO-PCT                 PIC X(26).
+           05 SEXO-PCT                  PIC X(3).
+           05 FILLER                    PIC X(3) VALUE " - ".
+           05 TOTALES-PCT               PIC 9(9).
+           05 FILLER                    PIC X(6) VALUE SPACES.
+           05 PORCENTAJE-PCT            PIC ZZ9.99.
+           05 FILLER                    PIC X(1) VALUE "%".
+
        01  VARIABLES.
            05 FS-ENTRADA               PIC XX.
                88 FS-ENTRADA-OK        VALUE "00".
@@ -41,6 +172,38 @@
                88 FS-SALIDA-OK         VALUE "00".
                88 FS-SALIDA-FIN        VALUE "10".
 
+           05 FS-PAISLAT               PIC XX.
+               88 FS-PAISLAT-OK        VALUE "00".
+               88 FS-PAISLAT-FIN       VALUE "10".
+
+           05 FS-AUDITORIA             PIC XX.
+               88 FS-AUDITORIA-OK      VALUE "00".
+               88 FS-AUDITORIA-CREADO  VALUE "05".
+
+           05 FS-REINICIO              PIC XX.
+               88 FS-REINICIO-OK       VALUE "00".
+               88 FS-REINICIO-NOEXISTE VALUE "35".
+
+           05 FS-PARAMETROS            PIC XX.
+               88 FS-PARAMETROS-OK       VALUE "00".
+               88 FS-PARAMETROS-NOEXISTE VALUE "35".
+
+           05 FS-SALIDACSV             PIC XX.
+               88 FS-SALIDACSV-OK      VALUE "00".
+               88 FS-SALIDACSV-FIN     VALUE "10".
+
+           05 FS-APAREO                PIC XX.
+               88 FS-APAREO-OK         VALUE "00".
+               88 FS-APAREO-FIN        VALUE "10".
+               88 FS-APAREO-NOEXISTE   VALUE "35".
+
+           05 FS-EXCAPAREO             PIC XX.
+               88 FS-EXCAPAREO-OK      VALUE "00".
+
+           05 WS-DES-PAIS-ANT             PIC X(40).
+           05 WS-PAIS-ENCONTRADO          PIC X VALUE "N".
+               88 PAIS-ENCONTRADO         VALUE "S".
+
            05 WS-PAIS-ANT                 PIC X(3).
            05 WS-CIUDAD-ANT               PIC X(3).
            05 WS-SEXO-ANT                 PIC X(3).
@@ -48,9 +211,66 @@
            05 WS-TOTAL-CIUDAD             PIC 9(9).
            05 WS-TOTAL-SEXO               PIC 9(9).
            05 WS-TOTAL-HABITANTES         PIC 9(9).
+           05 WS-TOTAL-GENERAL            PIC 9(9).
+
+       77  WS-CONT-LECTURA                PIC 9(9).
+       77  WS-LINEAS-POR-PAGINA           PIC 9(3) VALUE 050.
+       77  WS-CONT-LINEAS                 PIC 9(3) VALUE ZERO.
+       77  WS-NUM-PAGINA                  PIC 9(3) VALUE ZERO.
+       77  WS-CONT-PAISES                 PIC 9(4) VALUE ZERO.
+       77  WS-IDX-PAIS                    PIC 9(4) VALUE ZERO.
+       77  WS-CONT-ESCRITURA               PIC 9(9) VALUE ZERO.
+       77  WS-CLAVE-REINICIO               PIC X(3) VALUE SPACES.
+       77  WS-CLAVE-ACTUAL                 PIC X(3) VALUE SPACES.
+       77  WS-SW-ABEND                     PIC X VALUE "N".
+           88 HUBO-ABEND                   VALUE "S".
+       77  WS-SW-SALTAR-ENTRADA            PIC X VALUE "N".
+           88 SALTAR-ENTRADA               VALUE "S".
+
+       01  WS-CLAVE-ESCRITA-REINICIO-REC.
+           05 WS-CLAVE-ESCRITA-REINICIO    PIC X(07) VALUE SPACES.
+       01  WS-CLAVE-ESCRITA-REINICIO-DET
+               REDEFINES WS-CLAVE-ESCRITA-REINICIO-REC.
+           05 WS-CLAVE-ESCR-REI-PAIS       PIC X(03).
+           05 WS-CLAVE-ESCR-REI-CIUDAD     PIC X(03).
+           05 WS-CLAVE-ESCR-REI-SEXO       PIC X(01).
+
+       77  WS-CLAVE-ENCABEZADO-REINICIO     PIC X(03) VALUE SPACES.
+       77  WS-CLAVE-ENCABEZADO-ACTUAL       PIC X(03) VALUE SPACES.
 
-       77  WS-CONT-LECTURA                PIC 99.
-       77  WS-CONT-REGISTROS              PIC 99.
+       01  WS-CLAVE-ESCRITA-ACTUAL-REC.
+           05 WS-CLAVE-ESCRITA-ACTUAL      PIC X(07) VALUE SPACES.
+       01  WS-CLAVE-ESCRITA-ACTUAL-DET
+               REDEFINES WS-CLAVE-ESCRITA-ACTUAL-REC.
+           05 WS-CLAVE-ESCR-ACT-PAIS       PIC X(03).
+           05 WS-CLAVE-ESCR-ACT-CIUDAD     PIC X(03).
+           05 WS-CLAVE-ESCR-ACT-SEXO       PIC X(01).
+
+       01  WS-CLAVE-REG-ENTRADA-REC.
+           05 WS-CLAVE-REG-ENTRADA         PIC X(07) VALUE SPACES.
+       01  WS-CLAVE-REG-ENTRADA-DET
+               REDEFINES WS-CLAVE-REG-ENTRADA-REC.
+           05 WS-CLAVE-REG-PAIS            PIC X(03).
+           05 WS-CLAVE-REG-CIUDAD          PIC X(03).
+           05 WS-CLAVE-REG-SEXO            PIC X(01).
+       77  WS-CONT-SEXOCIU                  PIC 9(4) VALUE ZERO.
+       77  WS-IDX-SEXOCIU                   PIC 9(4) VALUE ZERO.
+       77  WS-SEXOCIU-ENCONTRADO            PIC X VALUE "N".
+           88 SEXOCIU-ENCONTRADO            VALUE "S".
+       77  WS-CONT-SEXOPAIS                 PIC 9(4) VALUE ZERO.
+       77  WS-IDX-SEXOPAIS                  PIC 9(4) VALUE ZERO.
+       77  WS-SEXOPAIS-ENCONTRADO           PIC X VALUE "N".
+           88 SEXOPAIS-ENCONTRADO           VALUE "S".
+       77  WS-PORCENTAJE                    PIC 999V99 VALUE ZERO.
+       77  WS-FECHA-PROCESO                 PIC X(8) VALUE SPACES.
+       77  WS-PAIS-FILTRO                   PIC X(3) VALUE SPACES.
+       77  WS-PAIS-INACTIVO                 PIC X VALUE "N".
+           88 PAIS-INACTIVO                 VALUE "S".
+       77  WS-CONT-APAREO                   PIC 9(4) VALUE ZERO.
+       77  WS-IDX-APAREO                    PIC 9(4) VALUE ZERO.
+       77  WS-APAREO-ENCONTRADO             PIC X VALUE "N".
+           88 APAREO-ENCONTRADO             VALUE "S".
+       77  WS-DIFERENCIA-APAREO             PIC S9(9) VALUE ZERO.
 
        PROCEDURE DIVISION.
            PERFORM 1000-I-INICIO
@@ -60,33 +280,246 @@
       *----------------------------------------------------------------*
        1000-I-INICIO.
            INITIALIZE VARIABLES
+           PERFORM 1050-LEERPARAMETROS.
            PERFORM 1100-ABRIRENTRADA.
+           PERFORM 1260-ABRIRREINICIO.
            PERFORM 1150-ABRIRSALIDA.
+           PERFORM 1175-ABRIRSALIDACSV.
+           PERFORM 1200-CARGAR-PAISES.
+           PERFORM 1300-CARGAR-APAREO.
+           PERFORM 1295-ABRIREXCAPAREO.
+           PERFORM 1250-ABRIRAUDITORIA.
            PERFORM 5000-LEERENTRADA.
        1000-F-INICIO.EXIT.
+      *----------------------------------------------------------------*
+       1050-LEERPARAMETROS.
+           OPEN INPUT PARAMETROS
+           EVALUATE TRUE
+               WHEN FS-PARAMETROS-OK
+                   READ PARAMETROS
+                   IF FS-PARAMETROS-OK
+                       MOVE PARM-FECHA-PROCESO TO WS-FECHA-PROCESO
+                       MOVE PARM-PAIS-FILTRO TO WS-PAIS-FILTRO
+                       IF PARM-LINEAS-POR-PAGINA > ZERO
+                           MOVE PARM-LINEAS-POR-PAGINA
+                               TO WS-LINEAS-POR-PAGINA
+                       END-IF
+                   END-IF
+                   CLOSE PARAMETROS
+               WHEN FS-PARAMETROS-NOEXISTE
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR APERTURA PARAMETROS FS: "
+                   FS-PARAMETROS
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE
+
+           IF WS-FECHA-PROCESO = SPACES
+               ACCEPT WS-FECHA-PROCESO FROM DATE
+           END-IF.
+       1050-F-LEERPARAMETROS.EXIT.
       *----------------------------------------------------------------*
        1100-ABRIRENTRADA.
            OPEN INPUT ENTRADA.
 
            IF NOT FS-ENTRADA-OK
                DISPLAY "ERROR APERTURA ENTRADA FS: " FS-ENTRADA
+               MOVE "S" TO WS-SW-ABEND
                PERFORM 9000-I-FINAL
            END-IF.
        1100-F-ABRIRENTRADA.EXIT.
       *----------------------------------------------------------------*
        1150-ABRIRSALIDA.
 
-           OPEN OUTPUT SALIDA.
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND SALIDA
+           ELSE
+               OPEN OUTPUT SALIDA
+           END-IF.
 
            IF NOT FS-SALIDA-OK
                DISPLAY "ERROR APERTURA SALIDA FS: " FS-SALIDA
+               MOVE "S" TO WS-SW-ABEND
                PERFORM 9000-I-FINAL
            END-IF.
        1150-F-ABRIRSALIDA.EXIT.
+      *----------------------------------------------------------------*
+       1175-ABRIRSALIDACSV.
+
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND SALIDACSV
+           ELSE
+               OPEN OUTPUT SALIDACSV
+           END-IF.
+
+           IF NOT FS-SALIDACSV-OK
+               DISPLAY "ERROR APERTURA SALIDACSV FS: " FS-SALIDACSV
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1175-F-ABRIRSALIDACSV.EXIT.
+      *----------------------------------------------------------------*
+       1200-CARGAR-PAISES.
+           OPEN INPUT ARCHIVOPAISES
+
+           IF NOT FS-PAISLAT-OK
+               DISPLAY "ERROR APERTURA PAISLAT FS: " FS-PAISLAT
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF
+
+           PERFORM 1210-LEER-PAIS
+           PERFORM 1220-CARGAR-PAIS-ITEM UNTIL FS-PAISLAT-FIN
+
+           CLOSE ARCHIVOPAISES.
+       1200-F-CARGAR-PAISES.EXIT.
+      *----------------------------------------------------------------*
+       1210-LEER-PAIS.
+           READ ARCHIVOPAISES
+           EVALUATE TRUE
+               WHEN FS-PAISLAT-OK
+                   CONTINUE
+               WHEN FS-PAISLAT-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR LECTURA PAISLAT FS: " FS-PAISLAT
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       1210-F-LEER-PAIS.EXIT.
+      *----------------------------------------------------------------*
+       1220-CARGAR-PAIS-ITEM.
+           ADD 1 TO WS-CONT-PAISES
+           MOVE PAISLAT-COD-PAIS TO TAB-COD-PAIS(WS-CONT-PAISES)
+           MOVE PAISLAT-DES-PAIS TO TAB-DES-PAIS(WS-CONT-PAISES)
+           MOVE PAISLAT-ESTADO TO TAB-ESTADO(WS-CONT-PAISES)
+           PERFORM 1210-LEER-PAIS.
+       1220-F-CARGAR-PAIS-ITEM.EXIT.
+      *----------------------------------------------------------------*
+       1295-ABRIREXCAPAREO.
+
+           IF WS-CLAVE-REINICIO NOT = SPACES
+               OPEN EXTEND EXCAPAREO
+           ELSE
+               OPEN OUTPUT EXCAPAREO
+           END-IF.
+
+           IF NOT FS-EXCAPAREO-OK
+               DISPLAY "ERROR APERTURA EXCAPAREO FS: " FS-EXCAPAREO
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1295-F-ABRIREXCAPAREO.EXIT.
+      *----------------------------------------------------------------*
+       1300-CARGAR-APAREO.
+           OPEN INPUT ENTRADAAPAREO
+           EVALUATE TRUE
+               WHEN FS-APAREO-OK
+                   PERFORM 1301-LEER-APAREO
+                   PERFORM 1302-CARGAR-APAREO-ITEM UNTIL FS-APAREO-FIN
+                   CLOSE ENTRADAAPAREO
+               WHEN FS-APAREO-NOEXISTE
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR APERTURA SALIDA.dat (APAREO) FS: "
+                   FS-APAREO
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       1300-F-CARGAR-APAREO.EXIT.
+      *----------------------------------------------------------------*
+       1301-LEER-APAREO.
+           READ ENTRADAAPAREO
+           EVALUATE TRUE
+               WHEN FS-APAREO-OK
+                   CONTINUE
+               WHEN FS-APAREO-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR LECTURA SALIDA.dat (APAREO) FS: "
+                   FS-APAREO
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       1301-F-LEER-APAREO.EXIT.
+      *----------------------------------------------------------------*
+       1302-CARGAR-APAREO-ITEM.
+           ADD 1 TO WS-CONT-APAREO
+           MOVE APAREO-PAIS TO TAB-APAREO-DES(WS-CONT-APAREO)
+           MOVE APAREO-HABITANTES TO TAB-APAREO-HAB(WS-CONT-APAREO)
+           PERFORM 1301-LEER-APAREO.
+       1302-F-CARGAR-APAREO-ITEM.EXIT.
+      *----------------------------------------------------------------*
+       1250-ABRIRAUDITORIA.
+
+           OPEN EXTEND AUDITORIA.
+           IF NOT FS-AUDITORIA-OK AND NOT FS-AUDITORIA-CREADO
+               DISPLAY "ERROR APERTURA AUDITORIA FS: " FS-AUDITORIA
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1250-F-ABRIRAUDITORIA.EXIT.
+      *----------------------------------------------------------------*
+       1260-ABRIRREINICIO.
+
+           OPEN INPUT REINICIO.
+           EVALUATE TRUE
+               WHEN FS-REINICIO-OK
+                   READ REINICIO
+                   IF FS-REINICIO-OK
+                       MOVE REI-CLAVE(1:3) TO WS-CLAVE-REINICIO
+                       MOVE WS-CLAVE-REINICIO TO WS-CLAVE-ACTUAL
+                       MOVE REI-TOTAL-GENERAL TO WS-TOTAL-GENERAL
+                       MOVE REI-CLAVE-ESCRITA
+                           TO WS-CLAVE-ESCRITA-REINICIO
+                       MOVE WS-CLAVE-ESCRITA-REINICIO
+                           TO WS-CLAVE-ESCRITA-ACTUAL
+                       MOVE REI-NUM-PAGINA TO WS-NUM-PAGINA
+                       MOVE REI-CLAVE-ENCABEZADO
+                           TO WS-CLAVE-ENCABEZADO-REINICIO
+                       MOVE WS-CLAVE-ENCABEZADO-REINICIO
+                           TO WS-CLAVE-ENCABEZADO-ACTUAL
+                   END-IF
+                   CLOSE REINICIO
+               WHEN FS-REINICIO-NOEXISTE
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR APERTURA REINICIO FS: " FS-REINICIO
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       1260-F-ABRIRREINICIO.EXIT.
+      *----------------------------------------------------------------*
+       1900-ESCRIBIR-ENCABEZADO.
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE WS-NUM-PAGINA TO TITULO-PAGINA
+           MOVE WS-FECHA-PROCESO TO TITULO-FECHA
+
+           IF WS-NUM-PAGINA = 1
+               WRITE REG-SALIDA FROM ESTRUCTURA-TITULO
+           ELSE
+               WRITE REG-SALIDA FROM ESTRUCTURA-TITULO
+               AFTER ADVANCING PAGE
+           END-IF
+
+           WRITE REG-SALIDA FROM ESTRUCTURA-ENCABEZADO-COL
+           MOVE ZERO TO WS-CONT-LINEAS
+           MOVE WS-PAIS-ANT TO WS-CLAVE-ENCABEZADO-ACTUAL.
+       1900-F-ESCRIBIR-ENCABEZADO.EXIT.
       *----------------------------------------------------------------*
        2000-I-PROCESO.
            MOVE REG-PAIS TO WS-PAIS-ANT
            INITIALIZE WS-TOTAL-PAIS
+           MOVE ZERO TO WS-CONT-SEXOPAIS
+
+           IF WS-CLAVE-REINICIO NOT = SPACES
+           AND WS-CLAVE-ENCABEZADO-REINICIO NOT = SPACES
+           AND WS-PAIS-ANT = WS-CLAVE-ENCABEZADO-REINICIO
+               CONTINUE
+           ELSE
+               PERFORM 1900-ESCRIBIR-ENCABEZADO
+           END-IF
 
            PERFORM 2100-I-CORTE-CONTROL-PAIS
            UNTIL REG-PAIS <> WS-PAIS-ANT OR FS-ENTRADA-FIN
@@ -98,6 +531,7 @@
        2100-I-CORTE-CONTROL-PAIS.
            MOVE REG-CIUDAD TO WS-CIUDAD-ANT
            INITIALIZE WS-TOTAL-CIUDAD
+           MOVE ZERO TO WS-CONT-SEXOCIU
 
            PERFORM 2200-I-CORTE-CONTROL-CIUDAD
            UNTIL REG-CIUDAD <> WS-CIUDAD-ANT
@@ -126,16 +560,52 @@
            ADD REG-HABITANTES TO WS-TOTAL-SEXO WS-TOTAL-PAIS
            WS-TOTAL-CIUDAD
 
-           WRITE REG-SALIDA FROM REG-ENTRADA.
+           PERFORM 4070-ACUMULAR-SEXO-CIUDAD.
+
+           MOVE REG-PAIS TO WS-CLAVE-REG-PAIS
+           MOVE REG-CIUDAD TO WS-CLAVE-REG-CIUDAD
+           MOVE REG-SEXO TO WS-CLAVE-REG-SEXO
+
+           IF WS-CLAVE-REINICIO NOT = SPACES
+           AND WS-CLAVE-ESCRITA-REINICIO NOT = SPACES
+           AND WS-CLAVE-REG-ENTRADA NOT > WS-CLAVE-ESCRITA-REINICIO
+               CONTINUE
+           ELSE
+               WRITE REG-SALIDA FROM REG-ENTRADA
+               ADD 1 TO WS-CONT-ESCRITURA
+               PERFORM 4050-CONTROLAR-PAGINA
+
+               MOVE REG-PAIS TO CSV-PAIS
+               MOVE REG-CIUDAD TO CSV-CIUDAD
+               MOVE REG-SEXO TO CSV-SEXO
+               MOVE REG-HABITANTES TO CSV-HABITANTES
+
+               IF NOT FS-SALIDACSV-OK
+                   DISPLAY "ERROR ESCRITURA SALIDACSV FS: "
+                       FS-SALIDACSV
+               ELSE
+                   WRITE REG-SALIDACSV FROM ESTRUCTURA-SALIDACSV
+               END-IF
+           END-IF
+
+           MOVE WS-CLAVE-REG-ENTRADA TO WS-CLAVE-ESCRITA-ACTUAL
+
            PERFORM 5000-LEERENTRADA.
        2300-F-CORTE-CONTROL-SEXO.
            EXIT.
       *----------------------------------------------------------------*
        3000-TOTALIZAR-HABXPAIS.
-           MOVE "CANT TOTAL DE HABITANTES POR PAIS: " TO TEXTO
-           MOVE WS-TOTAL-PAIS TO TOTALES
+           PERFORM 4060-BUSCAR-PAIS
 
-           PERFORM 4000-ESCRIBIR-SALIDA.
+           MOVE WS-PAIS-ANT TO COD-PAIS-SAL
+           MOVE WS-DES-PAIS-ANT TO DES-PAIS-SAL
+           MOVE WS-TOTAL-PAIS TO TOTALES-PAIS
+           ADD WS-TOTAL-PAIS TO WS-TOTAL-GENERAL
+           MOVE WS-PAIS-ANT TO WS-CLAVE-ACTUAL
+
+           PERFORM 4010-ESCRIBIR-SALIDA-PAIS.
+           PERFORM 4095-IMPRIMIR-PORCENTAJE-PAIS.
+           PERFORM 4097-VERIFICAR-CONTRA-APAREO.
        3000-F-TOTALIZAR-HABXPAIS.
       *----------------------------------------------------------------*
        3001-TOTALIZAR-HABXCIUDAD.
@@ -143,6 +613,7 @@
            MOVE WS-TOTAL-CIUDAD TO TOTALES
 
            PERFORM 4000-ESCRIBIR-SALIDA.
+           PERFORM 4090-IMPRIMIR-PORCENTAJE-CIUDAD.
        3001-F-TOTALIZAR-HABXCIUDAD.
       *----------------------------------------------------------------*
        3002-TOTALIZAR-HABXSEXO.
@@ -150,31 +621,316 @@
            MOVE WS-TOTAL-SEXO TO TOTALES
 
            PERFORM 4000-ESCRIBIR-SALIDA.
+           PERFORM 4080-ACUMULAR-SEXO-PAIS.
        3001-F-TOTALIZAR-HABXSEXO.
+      *----------------------------------------------------------------*
+       3003-TOTALIZAR-HABGENERAL.
+           MOVE "CANT TOTAL DE HABITANTES: " TO TEXTO
+           MOVE WS-TOTAL-GENERAL TO TOTALES
+
+           PERFORM 4000-ESCRIBIR-SALIDA.
+       3003-F-TOTALIZAR-HABGENERAL.
       *----------------------------------------------------------------*
        4000-ESCRIBIR-SALIDA.
            IF NOT FS-SALIDA-OK
                DISPLAY "ERROR ESCRITURA SALIDA FS: " FS-SALIDA
            ELSE
                WRITE REG-SALIDA FROM ESTRUCTURA-SALIDA
+               ADD 1 TO WS-CONT-ESCRITURA
+               PERFORM 4050-CONTROLAR-PAGINA
            END-IF.
        4000-F-ESCRIBIR-SALIDA.
+      *----------------------------------------------------------------*
+       4010-ESCRIBIR-SALIDA-PAIS.
+           IF NOT FS-SALIDA-OK
+               DISPLAY "ERROR ESCRITURA SALIDA FS: " FS-SALIDA
+           ELSE
+               WRITE REG-SALIDA FROM ESTRUCTURA-SALIDA-PAIS
+               ADD 1 TO WS-CONT-ESCRITURA
+               PERFORM 4050-CONTROLAR-PAGINA
+           END-IF.
+       4010-F-ESCRIBIR-SALIDA-PAIS.
+      *----------------------------------------------------------------*
+       4050-CONTROLAR-PAGINA.
+           ADD 1 TO WS-CONT-LINEAS
+           IF WS-CONT-LINEAS >= WS-LINEAS-POR-PAGINA
+               PERFORM 1900-ESCRIBIR-ENCABEZADO
+           END-IF.
+       4050-F-CONTROLAR-PAGINA.
+      *----------------------------------------------------------------*
+       4060-BUSCAR-PAIS.
+           MOVE "N" TO WS-PAIS-ENCONTRADO
+           MOVE SPACES TO WS-DES-PAIS-ANT
+           MOVE 1 TO WS-IDX-PAIS
+
+           PERFORM 4065-BUSCAR-PAIS-ITEM
+           UNTIL WS-IDX-PAIS > WS-CONT-PAISES
+           OR PAIS-ENCONTRADO.
+       4060-F-BUSCAR-PAIS.
+      *----------------------------------------------------------------*
+       4065-BUSCAR-PAIS-ITEM.
+           IF TAB-COD-PAIS(WS-IDX-PAIS) = WS-PAIS-ANT
+               MOVE TAB-DES-PAIS(WS-IDX-PAIS) TO WS-DES-PAIS-ANT
+               MOVE "S" TO WS-PAIS-ENCONTRADO
+           ELSE
+               ADD 1 TO WS-IDX-PAIS
+           END-IF.
+       4065-F-BUSCAR-PAIS-ITEM.
+      *----------------------------------------------------------------*
+       4097-VERIFICAR-CONTRA-APAREO.
+           MOVE "N" TO WS-APAREO-ENCONTRADO
+           MOVE 1 TO WS-IDX-APAREO
+
+           PERFORM 4098-BUSCAR-APAREO-ITEM
+           UNTIL WS-IDX-APAREO > WS-CONT-APAREO
+           OR APAREO-ENCONTRADO
+
+           IF APAREO-ENCONTRADO
+               COMPUTE WS-DIFERENCIA-APAREO =
+                   WS-TOTAL-PAIS - TAB-APAREO-HAB(WS-IDX-APAREO)
+               IF WS-DIFERENCIA-APAREO NOT = ZERO
+                   MOVE WS-PAIS-ANT TO EXCAP-PAIS
+                   MOVE WS-DES-PAIS-ANT TO EXCAP-DES-PAIS
+                   MOVE WS-TOTAL-PAIS TO EXCAP-HAB-CORTCTRL
+                   MOVE TAB-APAREO-HAB(WS-IDX-APAREO)
+                       TO EXCAP-HAB-APAREO
+                   MOVE WS-DIFERENCIA-APAREO TO EXCAP-DIFERENCIA
+                   MOVE "NO COINCIDE CON MERGE APAREO"
+                       TO EXCAP-MOTIVO
+                   PERFORM 4099-ESCRIBIR-EXCEPCION-APAREO
+               END-IF
+           END-IF.
+       4097-F-VERIFICAR-CONTRA-APAREO.EXIT.
+      *----------------------------------------------------------------*
+       4098-BUSCAR-APAREO-ITEM.
+           IF TAB-APAREO-DES(WS-IDX-APAREO) = WS-DES-PAIS-ANT
+               MOVE "S" TO WS-APAREO-ENCONTRADO
+           ELSE
+               ADD 1 TO WS-IDX-APAREO
+           END-IF.
+       4098-F-BUSCAR-APAREO-ITEM.EXIT.
+      *----------------------------------------------------------------*
+       4099-ESCRIBIR-EXCEPCION-APAREO.
+           IF NOT FS-EXCAPAREO-OK
+               DISPLAY "ERROR ESCRITURA EXCAPAREO FS: " FS-EXCAPAREO
+           ELSE
+               WRITE REG-EXCEPCION-APAREO
+                   FROM ESTRUCTURA-EXCEPCION-APAREO
+           END-IF.
+       4099-F-ESCRIBIR-EXCEPCION-APAREO.EXIT.
+      *----------------------------------------------------------------*
+       5005-VERIFICAR-PAIS-INACTIVO.
+           MOVE "N" TO WS-PAIS-INACTIVO
+           MOVE "N" TO WS-PAIS-ENCONTRADO
+           MOVE 1 TO WS-IDX-PAIS
+
+           PERFORM 5006-VERIFICAR-PAIS-ITEM
+           UNTIL WS-IDX-PAIS > WS-CONT-PAISES
+           OR PAIS-ENCONTRADO.
+       5005-F-VERIFICAR-PAIS-INACTIVO.
+      *----------------------------------------------------------------*
+       5006-VERIFICAR-PAIS-ITEM.
+           IF TAB-COD-PAIS(WS-IDX-PAIS) = REG-PAIS
+               MOVE "S" TO WS-PAIS-ENCONTRADO
+               IF TAB-ESTADO(WS-IDX-PAIS) = "I"
+                   MOVE "S" TO WS-PAIS-INACTIVO
+               END-IF
+           ELSE
+               ADD 1 TO WS-IDX-PAIS
+           END-IF.
+       5006-F-VERIFICAR-PAIS-ITEM.
+      *----------------------------------------------------------------*
+       4020-ESCRIBIR-SALIDA-PORCENTAJE.
+           IF NOT FS-SALIDA-OK
+               DISPLAY "ERROR ESCRITURA SALIDA FS: " FS-SALIDA
+           ELSE
+               WRITE REG-SALIDA FROM ESTRUCTURA-SALIDA-PORCENTAJE
+               ADD 1 TO WS-CONT-ESCRITURA
+               PERFORM 4050-CONTROLAR-PAGINA
+           END-IF.
+       4020-F-ESCRIBIR-SALIDA-PORCENTAJE.
+      *----------------------------------------------------------------*
+       4070-ACUMULAR-SEXO-CIUDAD.
+           MOVE "N" TO WS-SEXOCIU-ENCONTRADO
+           MOVE 1 TO WS-IDX-SEXOCIU
+
+           PERFORM 4071-BUSCAR-SEXO-CIUDAD
+           UNTIL WS-IDX-SEXOCIU > WS-CONT-SEXOCIU
+           OR SEXOCIU-ENCONTRADO
+
+           IF SEXOCIU-ENCONTRADO
+               ADD REG-HABITANTES TO SEXOCIU-TOTAL(WS-IDX-SEXOCIU)
+           ELSE
+               ADD 1 TO WS-CONT-SEXOCIU
+               MOVE WS-SEXO-ANT TO SEXOCIU-COD(WS-CONT-SEXOCIU)
+               MOVE REG-HABITANTES TO SEXOCIU-TOTAL(WS-CONT-SEXOCIU)
+           END-IF.
+       4070-F-ACUMULAR-SEXO-CIUDAD.
+      *----------------------------------------------------------------*
+       4071-BUSCAR-SEXO-CIUDAD.
+           IF SEXOCIU-COD(WS-IDX-SEXOCIU) = WS-SEXO-ANT
+               MOVE "S" TO WS-SEXOCIU-ENCONTRADO
+           ELSE
+               ADD 1 TO WS-IDX-SEXOCIU
+           END-IF.
+       4071-F-BUSCAR-SEXO-CIUDAD.
+      *----------------------------------------------------------------*
+       4080-ACUMULAR-SEXO-PAIS.
+           MOVE "N" TO WS-SEXOPAIS-ENCONTRADO
+           MOVE 1 TO WS-IDX-SEXOPAIS
+
+           PERFORM 4081-BUSCAR-SEXO-PAIS
+           UNTIL WS-IDX-SEXOPAIS > WS-CONT-SEXOPAIS
+           OR SEXOPAIS-ENCONTRADO
+
+           IF SEXOPAIS-ENCONTRADO
+               ADD WS-TOTAL-SEXO TO SEXOPAIS-TOTAL(WS-IDX-SEXOPAIS)
+           ELSE
+               ADD 1 TO WS-CONT-SEXOPAIS
+               MOVE WS-SEXO-ANT TO SEXOPAIS-COD(WS-CONT-SEXOPAIS)
+               MOVE WS-TOTAL-SEXO TO SEXOPAIS-TOTAL(WS-CONT-SEXOPAIS)
+           END-IF.
+       4080-F-ACUMULAR-SEXO-PAIS.
+      *----------------------------------------------------------------*
+       4081-BUSCAR-SEXO-PAIS.
+           IF SEXOPAIS-COD(WS-IDX-SEXOPAIS) = WS-SEXO-ANT
+               MOVE "S" TO WS-SEXOPAIS-ENCONTRADO
+           ELSE
+               ADD 1 TO WS-IDX-SEXOPAIS
+           END-IF.
+       4081-F-BUSCAR-SEXO-PAIS.
+      *----------------------------------------------------------------*
+       4090-IMPRIMIR-PORCENTAJE-CIUDAD.
+           MOVE 1 TO WS-IDX-SEXOCIU
+           PERFORM 4091-IMPRIMIR-PORCENTAJE-CIUDAD-ITEM
+           UNTIL WS-IDX-SEXOCIU > WS-CONT-SEXOCIU.
+       4090-F-IMPRIMIR-PORCENTAJE-CIUDAD.
+      *----------------------------------------------------------------*
+       4091-IMPRIMIR-PORCENTAJE-CIUDAD-ITEM.
+           MOVE ZERO TO WS-PORCENTAJE
+           IF WS-TOTAL-CIUDAD > ZERO
+               COMPUTE WS-PORCENTAJE ROUNDED =
+                   SEXOCIU-TOTAL(WS-IDX-SEXOCIU) * 100
+                   / WS-TOTAL-CIUDAD
+           END-IF
+
+           MOVE "PCT SEXO EN CIUDAD: " TO TEXTO-PCT
+           MOVE SEXOCIU-COD(WS-IDX-SEXOCIU) TO SEXO-PCT
+           MOVE SEXOCIU-TOTAL(WS-IDX-SEXOCIU) TO TOTALES-PCT
+           MOVE WS-PORCENTAJE TO PORCENTAJE-PCT
+
+           PERFORM 4020-ESCRIBIR-SALIDA-PORCENTAJE
+           ADD 1 TO WS-IDX-SEXOCIU.
+       4091-F-IMPRIMIR-PORCENTAJE-CIUDAD-ITEM.
+      *----------------------------------------------------------------*
+       4095-IMPRIMIR-PORCENTAJE-PAIS.
+           MOVE 1 TO WS-IDX-SEXOPAIS
+           PERFORM 4096-IMPRIMIR-PORCENTAJE-PAIS-ITEM
+           UNTIL WS-IDX-SEXOPAIS > WS-CONT-SEXOPAIS.
+       4095-F-IMPRIMIR-PORCENTAJE-PAIS.
+      *----------------------------------------------------------------*
+       4096-IMPRIMIR-PORCENTAJE-PAIS-ITEM.
+           MOVE ZERO TO WS-PORCENTAJE
+           IF WS-TOTAL-PAIS > ZERO
+               COMPUTE WS-PORCENTAJE ROUNDED =
+                   SEXOPAIS-TOTAL(WS-IDX-SEXOPAIS) * 100
+                   / WS-TOTAL-PAIS
+           END-IF
+
+           MOVE "PCT SEXO EN PAIS: " TO TEXTO-PCT
+           MOVE SEXOPAIS-COD(WS-IDX-SEXOPAIS) TO SEXO-PCT
+           MOVE SEXOPAIS-TOTAL(WS-IDX-SEXOPAIS) TO TOTALES-PCT
+           MOVE WS-PORCENTAJE TO PORCENTAJE-PCT
+
+           PERFORM 4020-ESCRIBIR-SALIDA-PORCENTAJE
+           ADD 1 TO WS-IDX-SEXOPAIS.
+       4096-F-IMPRIMIR-PORCENTAJE-PAIS-ITEM.
       *----------------------------------------------------------------*
        5000-LEERENTRADA.
+           PERFORM 5000-LEERENTRADA-UNA-VEZ
+           PERFORM UNTIL NOT SALTAR-ENTRADA
+               PERFORM 5000-LEERENTRADA-UNA-VEZ
+           END-PERFORM.
+       5000-F-LEERENTRADA.EXIT.
+      *----------------------------------------------------------------*
+       5000-LEERENTRADA-UNA-VEZ.
+           MOVE "N" TO WS-SW-SALTAR-ENTRADA
            READ ENTRADA
            EVALUATE TRUE
                WHEN FS-ENTRADA-OK
                    ADD 1 TO WS-CONT-LECTURA
+                   IF REG-PAIS NOT > WS-CLAVE-REINICIO
+                       MOVE "S" TO WS-SW-SALTAR-ENTRADA
+                   ELSE
+                       IF WS-PAIS-FILTRO NOT = SPACES
+                       AND REG-PAIS NOT = WS-PAIS-FILTRO
+                           MOVE "S" TO WS-SW-SALTAR-ENTRADA
+                       ELSE
+                           PERFORM 5005-VERIFICAR-PAIS-INACTIVO
+                           IF PAIS-INACTIVO
+                               MOVE "S" TO WS-SW-SALTAR-ENTRADA
+                           END-IF
+                       END-IF
+                   END-IF
                WHEN FS-ENTRADA-FIN
                    CONTINUE
                WHEN OTHER
                    DISPLAY "ERROR LECTURA ENTRADA"
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
            END-EVALUATE.
-       5000-F-LEERENTRADA.EXIT.
+       5000-F-LEERENTRADA-UNA-VEZ.EXIT.
+      *----------------------------------------------------------------*
+       5200-ESCRIBIR-REINICIO.
+           OPEN OUTPUT REINICIO.
+           IF FS-REINICIO-OK
+               IF HUBO-ABEND
+                   MOVE WS-CLAVE-ACTUAL TO REI-CLAVE
+                   MOVE WS-TOTAL-GENERAL TO REI-TOTAL-GENERAL
+                   MOVE WS-CLAVE-ESCRITA-ACTUAL TO REI-CLAVE-ESCRITA
+                   MOVE WS-NUM-PAGINA TO REI-NUM-PAGINA
+                   MOVE WS-CLAVE-ENCABEZADO-ACTUAL
+                       TO REI-CLAVE-ENCABEZADO
+               ELSE
+                   MOVE SPACES TO REI-CLAVE
+                   MOVE ZERO TO REI-TOTAL-GENERAL
+                   MOVE SPACES TO REI-CLAVE-ESCRITA
+                   MOVE ZERO TO REI-NUM-PAGINA
+                   MOVE SPACES TO REI-CLAVE-ENCABEZADO
+               END-IF
+               WRITE REG-REINICIO
+           END-IF.
+           CLOSE REINICIO.
+       5200-F-ESCRIBIR-REINICIO.EXIT.
+      *----------------------------------------------------------------*
+       5100-ESCRIBIR-AUDITORIA.
+           MOVE "POBLACION"           TO AUD-PROGRAMA
+           MOVE WS-FECHA-PROCESO      TO AUD-FECHA
+           ACCEPT AUD-HORA FROM TIME
+           MOVE WS-CONT-LECTURA       TO AUD-LEIDOS
+           MOVE WS-CONT-ESCRITURA     TO AUD-ESCRITOS
+           MOVE ZERO                  TO AUD-RECHAZADOS
+
+           IF FS-AUDITORIA-OK OR FS-AUDITORIA-CREADO
+               WRITE REG-AUDITORIA
+           END-IF.
+       5100-F-ESCRIBIR-AUDITORIA.EXIT.
       *----------------------------------------------------------------*
        9000-I-FINAL.
+           IF HUBO-ABEND
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           IF NOT HUBO-ABEND
+               PERFORM 3003-TOTALIZAR-HABGENERAL
+           END-IF.
+           PERFORM 5100-ESCRIBIR-AUDITORIA.
+           PERFORM 5200-ESCRIBIR-REINICIO.
            CLOSE ENTRADA.
            CLOSE SALIDA.
+           CLOSE SALIDACSV.
+           CLOSE AUDITORIA.
+           CLOSE EXCAPAREO.
+           STOP RUN.
        9000-F-FINAL.
            EXIT.
       *----------------------------------------------------------------*
