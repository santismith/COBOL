@@ -0,0 +1,363 @@
+      ******************************************************************
+      * ESQUELETO MANTENIMIENTO PAISLAT
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MNTPAISLAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO "PAISLAT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MAESTRO.
+
+           SELECT MOVIMIENTOS ASSIGN TO "MOVPAISLAT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MOVIMIENTOS.
+
+           SELECT MAESTRONUEVO ASSIGN TO "PAISLATNEW.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MAESTRONUEVO.
+
+           SELECT RECHAZOS ASSIGN TO "RECHAZOSPAISLAT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-RECHAZOS.
+
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "AUDIT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-AUDITORIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAESTRO.
+           01 REG-PAISLAT-VIEJO.
+               05 PAISLATV-COD-PAIS        PIC X(03).
+               05 PAISLATV-DES-PAIS        PIC X(40).
+               05 PAISLATV-ESTADO          PIC X(01).
+
+       FD  MOVIMIENTOS.
+           01 REG-MOVPAISLAT.
+               05 MOV-TIPO                 PIC X(01).
+               05 MOV-COD-PAIS              PIC X(03).
+               05 MOV-DES-PAIS              PIC X(40).
+
+       FD  MAESTRONUEVO.
+           01 REG-PAISLAT-NUEVO.
+               05 PAISLATN-COD-PAIS        PIC X(03).
+               05 PAISLATN-DES-PAIS        PIC X(40).
+               05 PAISLATN-ESTADO          PIC X(01).
+
+       FD  RECHAZOS.
+           01 REG-RECHAZO PIC X(80).
+
+       FD  AUDITORIA.
+           COPY AUDITREG.
+
+       WORKING-STORAGE SECTION.
+
+       01  VARIABLES.
+           05 FS-MAESTRO               PIC XX.
+               88 FS-MAESTRO-OK         VALUE "00".
+               88 FS-MAESTRO-FIN        VALUE "10".
+               88 FS-MAESTRO-NOEXISTE   VALUE "35".
+
+           05 FS-MOVIMIENTOS           PIC XX.
+               88 FS-MOVIMIENTOS-OK     VALUE "00".
+               88 FS-MOVIMIENTOS-FIN    VALUE "10".
+
+           05 FS-MAESTRONUEVO          PIC XX.
+               88 FS-MAESTRONUEVO-OK    VALUE "00".
+
+           05 FS-RECHAZOS              PIC XX.
+               88 FS-RECHAZOS-OK        VALUE "00".
+
+           05 FS-AUDITORIA             PIC XX.
+               88 FS-AUDITORIA-OK       VALUE "00".
+               88 FS-AUDITORIA-CREADO   VALUE "05".
+
+       01  ESTRUCTURA-PAISLAT-NUEVO.
+           05 ESN-COD-PAIS                 PIC X(03).
+           05 ESN-DES-PAIS                 PIC X(40).
+           05 ESN-ESTADO                   PIC X(01).
+
+       01  ESTRUCTURA-RECHAZO.
+           05 RCH-TIPO                     PIC X(01).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 RCH-COD-PAIS                 PIC X(03).
+           05 FILLER                       PIC X(1) VALUE SPACES.
+           05 RCH-MOTIVO                   PIC X(35).
+
+       01  TABLA-PAISLAT.
+           05 PAISLAT-ITEM OCCURS 500 TIMES.
+               10 TABPAIS-COD-PAIS         PIC X(03).
+               10 TABPAIS-DES-PAIS         PIC X(40).
+               10 TABPAIS-ESTADO           PIC X(01).
+
+       77  WS-CONT-PAISES                  PIC 9(4) VALUE ZERO.
+       77  WS-IDX-PAIS                     PIC 9(4) VALUE ZERO.
+       77  WS-PAIS-ENCONTRADO              PIC X VALUE "N".
+           88 PAIS-ENCONTRADO              VALUE "S".
+       77  WS-CONT-MOVIMIENTOS             PIC 9(9) VALUE ZERO.
+       77  WS-CONT-ALTAS                   PIC 9(9) VALUE ZERO.
+       77  WS-CONT-CAMBIOS                 PIC 9(9) VALUE ZERO.
+       77  WS-CONT-BAJAS                   PIC 9(9) VALUE ZERO.
+       77  WS-CONT-RECHAZOS                PIC 9(9) VALUE ZERO.
+       77  WS-SW-ABEND                     PIC X VALUE "N".
+           88 HUBO-ABEND                   VALUE "S".
+
+       PROCEDURE DIVISION.
+           PERFORM 1000-I-INICIO.
+           PERFORM 2000-I-PROCESO UNTIL FS-MOVIMIENTOS-FIN.
+           PERFORM 9000-I-FINAL.
+               STOP RUN.
+      *----------------------------------------------------------------*
+       1000-I-INICIO.
+           INITIALIZE VARIABLES
+           PERFORM 1100-ABRIRMAESTRO.
+           PERFORM 1110-CARGAR-MAESTRO.
+           PERFORM 1150-ABRIRMOVIMIENTOS.
+           PERFORM 1160-ABRIRMAESTRONUEVO.
+           PERFORM 1170-ABRIRRECHAZOS.
+           PERFORM 1180-ABRIRAUDITORIA.
+           PERFORM 5000-LEERMOVIMIENTO.
+       1000-F-INICIO.EXIT.
+      *----------------------------------------------------------------*
+       1100-ABRIRMAESTRO.
+           OPEN INPUT MAESTRO.
+
+           IF NOT FS-MAESTRO-OK AND NOT FS-MAESTRO-NOEXISTE
+               DISPLAY "ERROR APERTURA PAISLAT FS: " FS-MAESTRO
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1100-F-ABRIRMAESTRO.EXIT.
+      *----------------------------------------------------------------*
+       1110-CARGAR-MAESTRO.
+           IF FS-MAESTRO-OK
+               PERFORM 1111-LEER-MAESTRO
+               PERFORM 1112-CARGAR-PAIS-ITEM UNTIL FS-MAESTRO-FIN
+               CLOSE MAESTRO
+           END-IF.
+       1110-F-CARGAR-MAESTRO.EXIT.
+      *----------------------------------------------------------------*
+       1111-LEER-MAESTRO.
+           READ MAESTRO
+           EVALUATE TRUE
+               WHEN FS-MAESTRO-OK
+                   CONTINUE
+               WHEN FS-MAESTRO-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR LECTURA PAISLAT FS: " FS-MAESTRO
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       1111-F-LEER-MAESTRO.EXIT.
+      *----------------------------------------------------------------*
+       1112-CARGAR-PAIS-ITEM.
+           ADD 1 TO WS-CONT-PAISES
+           MOVE PAISLATV-COD-PAIS TO TABPAIS-COD-PAIS(WS-CONT-PAISES)
+           MOVE PAISLATV-DES-PAIS TO TABPAIS-DES-PAIS(WS-CONT-PAISES)
+           IF PAISLATV-ESTADO = SPACES
+               MOVE "A" TO TABPAIS-ESTADO(WS-CONT-PAISES)
+           ELSE
+               MOVE PAISLATV-ESTADO TO TABPAIS-ESTADO(WS-CONT-PAISES)
+           END-IF
+           PERFORM 1111-LEER-MAESTRO.
+       1112-F-CARGAR-PAIS-ITEM.EXIT.
+      *----------------------------------------------------------------*
+       1150-ABRIRMOVIMIENTOS.
+           OPEN INPUT MOVIMIENTOS.
+
+           IF NOT FS-MOVIMIENTOS-OK
+               DISPLAY "ERROR APERTURA MOVPAISLAT FS: " FS-MOVIMIENTOS
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1150-F-ABRIRMOVIMIENTOS.EXIT.
+      *----------------------------------------------------------------*
+       1160-ABRIRMAESTRONUEVO.
+           OPEN OUTPUT MAESTRONUEVO.
+
+           IF NOT FS-MAESTRONUEVO-OK
+               DISPLAY "ERROR APERTURA PAISLATNEW FS: " FS-MAESTRONUEVO
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1160-F-ABRIRMAESTRONUEVO.EXIT.
+      *----------------------------------------------------------------*
+       1170-ABRIRRECHAZOS.
+           OPEN OUTPUT RECHAZOS.
+
+           IF NOT FS-RECHAZOS-OK
+               DISPLAY "ERROR APERTURA RECHAZOS FS: " FS-RECHAZOS
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1170-F-ABRIRRECHAZOS.EXIT.
+      *----------------------------------------------------------------*
+       1180-ABRIRAUDITORIA.
+           OPEN EXTEND AUDITORIA.
+
+           IF NOT FS-AUDITORIA-OK AND NOT FS-AUDITORIA-CREADO
+               DISPLAY "ERROR APERTURA AUDITORIA FS: " FS-AUDITORIA
+               MOVE "S" TO WS-SW-ABEND
+               PERFORM 9000-I-FINAL
+           END-IF.
+       1180-F-ABRIRAUDITORIA.EXIT.
+      *----------------------------------------------------------------*
+       2000-I-PROCESO.
+           EVALUATE MOV-TIPO
+               WHEN "A"
+                   PERFORM 3000-PROCESAR-ALTA
+               WHEN "C"
+                   PERFORM 3100-PROCESAR-CAMBIO
+               WHEN "B"
+                   PERFORM 3200-PROCESAR-BAJA
+               WHEN OTHER
+                   MOVE "TIPO DE MOVIMIENTO INVALIDO" TO RCH-MOTIVO
+                   PERFORM 6000-ESCRIBIR-RECHAZO
+           END-EVALUATE
+           PERFORM 5000-LEERMOVIMIENTO.
+       2000-F-I-PROCESO.EXIT.
+      *----------------------------------------------------------------*
+       3000-PROCESAR-ALTA.
+           PERFORM 4000-BUSCAR-PAIS
+
+           IF PAIS-ENCONTRADO
+               MOVE "PAIS YA EXISTE EN PAISLAT" TO RCH-MOTIVO
+               PERFORM 6000-ESCRIBIR-RECHAZO
+           ELSE IF MOV-DES-PAIS = SPACES
+               MOVE "DESCRIPCION EN BLANCO" TO RCH-MOTIVO
+               PERFORM 6000-ESCRIBIR-RECHAZO
+           ELSE
+               ADD 1 TO WS-CONT-PAISES
+               MOVE MOV-COD-PAIS TO TABPAIS-COD-PAIS(WS-CONT-PAISES)
+               MOVE MOV-DES-PAIS TO TABPAIS-DES-PAIS(WS-CONT-PAISES)
+               MOVE "A" TO TABPAIS-ESTADO(WS-CONT-PAISES)
+               ADD 1 TO WS-CONT-ALTAS
+           END-IF.
+       3000-F-PROCESAR-ALTA.EXIT.
+      *----------------------------------------------------------------*
+       3100-PROCESAR-CAMBIO.
+           PERFORM 4000-BUSCAR-PAIS
+
+           IF NOT PAIS-ENCONTRADO
+               MOVE "PAIS NO EXISTE EN PAISLAT" TO RCH-MOTIVO
+               PERFORM 6000-ESCRIBIR-RECHAZO
+           ELSE IF MOV-DES-PAIS = SPACES
+               MOVE "DESCRIPCION EN BLANCO" TO RCH-MOTIVO
+               PERFORM 6000-ESCRIBIR-RECHAZO
+           ELSE
+               MOVE MOV-DES-PAIS TO TABPAIS-DES-PAIS(WS-IDX-PAIS)
+               ADD 1 TO WS-CONT-CAMBIOS
+           END-IF.
+       3100-F-PROCESAR-CAMBIO.EXIT.
+      *----------------------------------------------------------------*
+       3200-PROCESAR-BAJA.
+           PERFORM 4000-BUSCAR-PAIS
+
+           IF NOT PAIS-ENCONTRADO
+               MOVE "PAIS NO EXISTE EN PAISLAT" TO RCH-MOTIVO
+               PERFORM 6000-ESCRIBIR-RECHAZO
+           ELSE
+               MOVE "I" TO TABPAIS-ESTADO(WS-IDX-PAIS)
+               ADD 1 TO WS-CONT-BAJAS
+           END-IF.
+       3200-F-PROCESAR-BAJA.EXIT.
+      *----------------------------------------------------------------*
+       4000-BUSCAR-PAIS.
+           MOVE "N" TO WS-PAIS-ENCONTRADO
+           MOVE 1 TO WS-IDX-PAIS
+
+           PERFORM 4010-BUSCAR-PAIS-ITEM
+           UNTIL WS-IDX-PAIS > WS-CONT-PAISES
+           OR PAIS-ENCONTRADO.
+       4000-F-BUSCAR-PAIS.EXIT.
+      *----------------------------------------------------------------*
+       4010-BUSCAR-PAIS-ITEM.
+           IF TABPAIS-COD-PAIS(WS-IDX-PAIS) = MOV-COD-PAIS
+               MOVE "S" TO WS-PAIS-ENCONTRADO
+           ELSE
+               ADD 1 TO WS-IDX-PAIS
+           END-IF.
+       4010-F-BUSCAR-PAIS-ITEM.EXIT.
+      *----------------------------------------------------------------*
+       5000-LEERMOVIMIENTO.
+           READ MOVIMIENTOS
+           EVALUATE TRUE
+               WHEN FS-MOVIMIENTOS-OK
+                   ADD 1 TO WS-CONT-MOVIMIENTOS
+               WHEN FS-MOVIMIENTOS-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "ERROR LECTURA MOVPAISLAT FS: "
+                       FS-MOVIMIENTOS
+                   MOVE "S" TO WS-SW-ABEND
+                   PERFORM 9000-I-FINAL
+           END-EVALUATE.
+       5000-F-LEERMOVIMIENTO.EXIT.
+      *----------------------------------------------------------------*
+       6000-ESCRIBIR-RECHAZO.
+           ADD 1 TO WS-CONT-RECHAZOS
+           MOVE MOV-TIPO TO RCH-TIPO
+           MOVE MOV-COD-PAIS TO RCH-COD-PAIS
+
+           IF NOT FS-RECHAZOS-OK
+               DISPLAY "ERROR ESCRITURA RECHAZOS FS: " FS-RECHAZOS
+           ELSE
+               WRITE REG-RECHAZO FROM ESTRUCTURA-RECHAZO
+           END-IF.
+       6000-F-ESCRIBIR-RECHAZO.EXIT.
+      *----------------------------------------------------------------*
+       7000-GRABAR-MAESTRONUEVO.
+           MOVE 1 TO WS-IDX-PAIS
+           PERFORM 7010-GRABAR-PAIS-ITEM
+           UNTIL WS-IDX-PAIS > WS-CONT-PAISES.
+       7000-F-GRABAR-MAESTRONUEVO.EXIT.
+      *----------------------------------------------------------------*
+       7010-GRABAR-PAIS-ITEM.
+           MOVE TABPAIS-COD-PAIS(WS-IDX-PAIS) TO ESN-COD-PAIS
+           MOVE TABPAIS-DES-PAIS(WS-IDX-PAIS) TO ESN-DES-PAIS
+           MOVE TABPAIS-ESTADO(WS-IDX-PAIS) TO ESN-ESTADO
+
+           IF NOT FS-MAESTRONUEVO-OK
+               DISPLAY "ERROR ESCRITURA PAISLATNEW FS: "
+                   FS-MAESTRONUEVO
+           ELSE
+               WRITE REG-PAISLAT-NUEVO FROM ESTRUCTURA-PAISLAT-NUEVO
+           END-IF
+
+           ADD 1 TO WS-IDX-PAIS.
+       7010-F-GRABAR-PAIS-ITEM.EXIT.
+      *----------------------------------------------------------------*
+       8000-ESCRIBIR-AUDITORIA.
+           MOVE "MNTPAISLAT"           TO AUD-PROGRAMA
+           ACCEPT AUD-FECHA FROM DATE
+           ACCEPT AUD-HORA FROM TIME
+           MOVE WS-CONT-MOVIMIENTOS   TO AUD-LEIDOS
+           MOVE WS-CONT-PAISES        TO AUD-ESCRITOS
+           MOVE WS-CONT-RECHAZOS      TO AUD-RECHAZADOS
+
+           IF FS-AUDITORIA-OK OR FS-AUDITORIA-CREADO
+               WRITE REG-AUDITORIA
+           END-IF.
+       8000-F-ESCRIBIR-AUDITORIA.EXIT.
+      *----------------------------------------------------------------*
+       9000-I-FINAL.
+           IF HUBO-ABEND
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           PERFORM 7000-GRABAR-MAESTRONUEVO.
+           PERFORM 8000-ESCRIBIR-AUDITORIA.
+           CLOSE MOVIMIENTOS.
+           CLOSE MAESTRONUEVO.
+           CLOSE RECHAZOS.
+           CLOSE AUDITORIA.
+
+           IF NOT HUBO-ABEND
+               CALL "SYSTEM" USING "mv PAISLATNEW.dat PAISLAT.dat"
+           END-IF.
+
+           STOP RUN.
+       9000-F-FINAL.
+           EXIT.
+      *----------------------------------------------------------------*
